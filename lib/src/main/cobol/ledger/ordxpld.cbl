@@ -0,0 +1,141 @@
+      *-------------------------------
+      * Order-Line Explosion / Cross-Foot Report
+      *-------------------------------
+      * Explodes each ORDER-LINE of nested-occurs-record.cpy, sums the
+      * two LINE-AMOUNTS per line to get a line total, cross-foots the
+      * three line totals against TOTAL-AMOUNT, and flags any order
+      * where the computed total does not tie to the stated total.
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDXPLD.
+       AUTHOR.     LEDGER-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE  ASSIGN TO "ORDNEST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XPLD-RPT    ASSIGN TO "ORDXRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE
+           RECORDING MODE IS F.
+           COPY "nested-occurs-record.cpy".
+      *
+       FD  XPLD-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-LINE-IDX         PIC 9(01).
+       01  WS-AMT-IDX          PIC 9(01).
+       01  WS-AMT-SUM          PIC 9(07)V99.
+       01  WS-LINE-TOTAL       PIC 9(09)V99.
+       01  WS-ORDER-TOTAL      PIC 9(09)V99.
+       01  WS-READ-CNT         PIC 9(05) VALUE ZERO.
+       01  WS-MISMATCH-CNT     PIC 9(05) VALUE ZERO.
+       01  RPT-HEADING.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(11) VALUE "ORDER-ID = ".
+           05  H-ORDER-ID      PIC X(10).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  H-CUSTOMER-NAME PIC X(20).
+       01  RPT-LINE-DETAIL.
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  FILLER          PIC X(05) VALUE "LINE=".
+           05  RPT-LINE-NO     PIC 9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(05) VALUE "PROD=".
+           05  RPT-PROD-CODE   PIC X(08).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(04) VALUE "QTY=".
+           05  RPT-QTY         PIC ZZ9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(11) VALUE "LINE-TOTAL=".
+           05  RPT-LINE-TOTAL  PIC Z(8)9.99.
+       01  RPT-FOOTING.
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "COMPUTED-TOTAL".
+           05  FILLER          PIC X(01) VALUE "=".
+           05  RPT-COMP-TOTAL  PIC Z(8)9.99.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(12) VALUE "STATED-TOTAL".
+           05  FILLER          PIC X(01) VALUE "=".
+           05  RPT-STATED-TOTAL PIC Z(8)9.99.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-TIE-FLAG    PIC X(11).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ORDER UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  ORDER-FILE
+           OPEN OUTPUT XPLD-RPT
+           MOVE "ORDER-LINE EXPLOSION / CROSS-FOOT REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-ORDER.
+      *
+       1100-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-ORDER.
+           ADD 1 TO WS-READ-CNT
+           MOVE SPACES     TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ORDER-ID       TO H-ORDER-ID
+           MOVE CUSTOMER-NAME  TO H-CUSTOMER-NAME
+           MOVE RPT-HEADING    TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ZERO TO WS-ORDER-TOTAL
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1 UNTIL WS-LINE-IDX > 3
+               PERFORM 2100-EXPLODE-LINE
+           END-PERFORM
+           PERFORM 2200-CROSS-FOOT-ORDER
+           PERFORM 1100-READ-ORDER.
+      *
+       2100-EXPLODE-LINE.
+           MOVE ZERO TO WS-AMT-SUM
+           PERFORM VARYING WS-AMT-IDX FROM 1 BY 1 UNTIL WS-AMT-IDX > 2
+               ADD AMOUNT (WS-LINE-IDX WS-AMT-IDX) TO WS-AMT-SUM
+           END-PERFORM
+           COMPUTE WS-LINE-TOTAL =
+               QUANTITY (WS-LINE-IDX) * WS-AMT-SUM
+           ADD WS-LINE-TOTAL TO WS-ORDER-TOTAL
+           MOVE SPACES              TO RPT-LINE
+           MOVE WS-LINE-IDX          TO RPT-LINE-NO
+           MOVE PRODUCT-CODE (WS-LINE-IDX) TO RPT-PROD-CODE
+           MOVE QUANTITY (WS-LINE-IDX)     TO RPT-QTY
+           MOVE WS-LINE-TOTAL        TO RPT-LINE-TOTAL
+           MOVE RPT-LINE-DETAIL      TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2200-CROSS-FOOT-ORDER.
+           MOVE SPACES         TO RPT-LINE
+           MOVE WS-ORDER-TOTAL  TO RPT-COMP-TOTAL
+           MOVE TOTAL-AMOUNT    TO RPT-STATED-TOTAL
+           IF WS-ORDER-TOTAL = TOTAL-AMOUNT
+               MOVE "TIES OUT"   TO RPT-TIE-FLAG
+           ELSE
+               MOVE "*MISMATCH*" TO RPT-TIE-FLAG
+               ADD 1 TO WS-MISMATCH-CNT
+           END-IF
+           MOVE RPT-FOOTING     TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE ORDER-FILE
+           CLOSE XPLD-RPT
+           DISPLAY "ORDXPLD ORDERS=" WS-READ-CNT
+               " MISMATCHES=" WS-MISMATCH-CNT.
