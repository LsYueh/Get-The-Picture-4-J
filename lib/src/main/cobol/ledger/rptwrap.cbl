@@ -0,0 +1,135 @@
+      *-------------------------------
+      * Long-Description Wraparound Utility
+      *-------------------------------
+      * Reads free-text description records shaped like LONG-
+      * DESCRIPTION/DESC-LINE in sample-cobol-copybook.cpy (a single
+      * PIC X(99) field) and prints each one word-wrapped across
+      * multiple report lines instead of being truncated at the
+      * report's column width. Continuation lines are indented so the
+      * wrapped text is visually set off from the first line.
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTWRAP.
+       AUTHOR.     LEDGER-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESCR-FILE ASSIGN TO "DESCRIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WRAP-RPT   ASSIGN TO "RPTWRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *    sample-cobol-copybook.cpy carries CUSTOMER-RECORD/
+      *    ORDER-RECORD alongside LONG-DESCRIPTION; REPLACING renames
+      *    the two this file doesn't use so only LONG-DESCRIPTION
+      *    is live under DESCR-FILE.
+       FD  DESCR-FILE
+           RECORDING MODE IS F.
+           COPY "sample-cobol-copybook.cpy"
+               REPLACING CUSTOMER-RECORD BY DESCR-CUSTOMER-RECORD
+                         ORDER-RECORD    BY DESCR-ORDER-RECORD.
+      *
+       FD  WRAP-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-WRAP-WIDTH       PIC 9(02) VALUE 60.
+       01  WS-INDENT           PIC X(05) VALUE SPACES.
+       01  WS-PTR              PIC 9(03).
+       01  WS-WORD             PIC X(99).
+       01  WS-WORD-LEN         PIC 9(03).
+       01  WS-OUT-LINE         PIC X(80).
+       01  WS-CUR-LINE-LEN     PIC 9(03).
+       01  WS-PLACE-LEN        PIC 9(03).
+       01  WS-LINE-HAS-TEXT-SW PIC X(01) VALUE 'N'.
+           88  WS-LINE-HAS-TEXT          VALUE 'Y'.
+       01  WS-READ-CNT         PIC 9(05) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DESCRIPTION UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  DESCR-FILE
+           OPEN OUTPUT WRAP-RPT
+           MOVE "LONG-DESCRIPTION WORD-WRAP REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-DESCRIPTION.
+      *
+       1100-READ-DESCRIPTION.
+           READ DESCR-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-DESCRIPTION.
+           ADD 1 TO WS-READ-CNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 1      TO WS-PTR
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE ZERO   TO WS-CUR-LINE-LEN
+           MOVE 'N' TO WS-LINE-HAS-TEXT-SW
+           PERFORM UNTIL WS-PTR > 99
+               MOVE SPACES TO WS-WORD
+               UNSTRING DESC-LINE DELIMITED BY ALL SPACE
+                   INTO WS-WORD COUNT IN WS-WORD-LEN
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               IF WS-WORD-LEN > ZERO
+                   PERFORM 2100-ADD-WORD-TO-LINE
+               END-IF
+           END-PERFORM
+           IF WS-LINE-HAS-TEXT
+               PERFORM 2200-FLUSH-LINE
+           END-IF
+           PERFORM 1100-READ-DESCRIPTION.
+      *
+       2100-ADD-WORD-TO-LINE.
+           IF NOT WS-LINE-HAS-TEXT
+               COMPUTE WS-PLACE-LEN = FUNCTION MIN(WS-WORD-LEN, 80)
+               MOVE WS-WORD(1:WS-PLACE-LEN)  TO WS-OUT-LINE
+               MOVE WS-PLACE-LEN             TO WS-CUR-LINE-LEN
+               SET WS-LINE-HAS-TEXT TO TRUE
+           ELSE
+               IF WS-CUR-LINE-LEN + 1 + WS-WORD-LEN > WS-WRAP-WIDTH
+                   PERFORM 2200-FLUSH-LINE
+                   MOVE WS-INDENT TO WS-OUT-LINE
+                   COMPUTE WS-PLACE-LEN = FUNCTION MIN(WS-WORD-LEN, 75)
+                   MOVE WS-WORD(1:WS-PLACE-LEN)
+                       TO WS-OUT-LINE(6:WS-PLACE-LEN)
+                   COMPUTE WS-CUR-LINE-LEN = 5 + WS-PLACE-LEN
+                   SET WS-LINE-HAS-TEXT TO TRUE
+               ELSE
+                   COMPUTE WS-PLACE-LEN =
+                       FUNCTION MIN(WS-WORD-LEN,
+                           79 - WS-CUR-LINE-LEN)
+                   MOVE SPACE TO WS-OUT-LINE(WS-CUR-LINE-LEN + 1:1)
+                   ADD 1 TO WS-CUR-LINE-LEN
+                   MOVE WS-WORD(1:WS-PLACE-LEN)
+                       TO WS-OUT-LINE(WS-CUR-LINE-LEN + 1:WS-PLACE-LEN)
+                   ADD WS-PLACE-LEN TO WS-CUR-LINE-LEN
+               END-IF
+           END-IF.
+      *
+       2200-FLUSH-LINE.
+           MOVE WS-OUT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE ZERO   TO WS-CUR-LINE-LEN
+           MOVE 'N' TO WS-LINE-HAS-TEXT-SW.
+      *
+       9000-TERMINATE.
+           CLOSE DESCR-FILE
+           CLOSE WRAP-RPT
+           DISPLAY "RPTWRAP DESCRIPTIONS=" WS-READ-CNT.
