@@ -0,0 +1,168 @@
+      *-------------------------------
+      * GL Posting Job
+      *-------------------------------
+      * Applies ORDER-AMOUNT from each ORDER-RECORD transaction
+      * against the matching CUSTOMER-RECORD balance by
+      * ORDER-CUSTOMER-ID/CUSTOMER-ID. Writes a POSTED/REJECTED
+      * status line per order and an audit trail record showing the
+      * customer's before/after balance for every posting attempt.
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST.
+       AUTHOR.     LEDGER-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE   ASSIGN TO "ORDERTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD.
+           SELECT POST-RPT     ASSIGN TO "GLPOSTRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE   ASSIGN TO "GLAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *    sample-cobol-copybook.cpy carries all three shared layouts
+      *    (CUSTOMER-RECORD/ORDER-RECORD/LONG-DESCRIPTION) in one
+      *    member; REPLACING renames the two 01-levels each FD is not
+      *    using so the live record name stays the shared one and the
+      *    other two don't collide with the copy under the other FD.
+       FD  ORDER-FILE
+           RECORDING MODE IS F.
+           COPY "sample-cobol-copybook.cpy"
+               REPLACING CUSTOMER-RECORD   BY ORDFD-CUSTOMER-RECORD
+                         LONG-DESCRIPTION BY ORDFD-LONG-DESCRIPTION.
+      *
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+           COPY "sample-cobol-copybook.cpy"
+               REPLACING ORDER-RECORD      BY CUSTFD-ORDER-RECORD
+                         LONG-DESCRIPTION BY CUSTFD-LONG-DESCRIPTION.
+      *
+       FD  POST-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "glaudit.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-CUST-STATUS  PIC X(02).
+               88  WS-CUST-FOUND         VALUE '00'.
+       01  WS-BEFORE-BALANCE   PIC S9(7)V99 COMP-3.
+       01  WS-COUNTERS.
+           05  WS-READ-CNT     PIC 9(07) VALUE ZERO.
+           05  WS-POSTED-CNT   PIC 9(07) VALUE ZERO.
+           05  WS-REJECT-CNT   PIC 9(07) VALUE ZERO.
+       01  WS-STATUS-TEXT      PIC X(20).
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-ORDER-ID    PIC 9(6).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-CUST-ID     PIC 9(5).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-AMOUNT      PIC -Z(6)9.99.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-STATUS      PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ORDER UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  ORDER-FILE
+           OPEN I-O    CUSTOMER-FILE
+           OPEN OUTPUT POST-RPT
+           OPEN OUTPUT AUDIT-FILE
+           MOVE "GL POSTING RUN - ORDER TO CUSTOMER BALANCE" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-ORDER.
+      *
+       1100-READ-ORDER.
+           READ ORDER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-ORDER.
+           ADD 1 TO WS-READ-CNT
+           MOVE ORDER-CUSTOMER-ID OF ORDER-RECORD
+               TO CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+               INVALID KEY MOVE "35" TO WS-CUST-STATUS
+               NOT INVALID KEY MOVE "00" TO WS-CUST-STATUS
+           END-READ
+           IF WS-CUST-FOUND
+               PERFORM 2100-APPLY-POSTING
+           ELSE
+               PERFORM 2200-REJECT-NO-CUSTOMER
+           END-IF
+           PERFORM 1100-READ-ORDER.
+      *
+       2100-APPLY-POSTING.
+           MOVE CUSTOMER-BALANCE OF CUSTOMER-RECORD TO WS-BEFORE-BALANCE
+           IF (CUSTOMER-BALANCE OF CUSTOMER-RECORD
+                   - ORDER-AMOUNT OF ORDER-RECORD) < 0
+               PERFORM 2300-REJECT-INSUFFICIENT-FUNDS
+           ELSE
+               SUBTRACT ORDER-AMOUNT OF ORDER-RECORD
+                   FROM CUSTOMER-BALANCE OF CUSTOMER-RECORD
+               REWRITE CUSTOMER-RECORD
+               ADD 1 TO WS-POSTED-CNT
+               MOVE "POSTED"          TO WS-STATUS-TEXT
+               PERFORM 2400-WRITE-STATUS-LINE
+               PERFORM 2500-WRITE-AUDIT-RECORD
+           END-IF.
+      *
+       2200-REJECT-NO-CUSTOMER.
+           MOVE ZERO TO WS-BEFORE-BALANCE
+           MOVE ZERO TO CUSTOMER-BALANCE OF CUSTOMER-RECORD
+           ADD 1 TO WS-REJECT-CNT
+           MOVE "REJECTED-NOCUST"     TO WS-STATUS-TEXT
+           PERFORM 2400-WRITE-STATUS-LINE
+           PERFORM 2500-WRITE-AUDIT-RECORD.
+      *
+       2300-REJECT-INSUFFICIENT-FUNDS.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE "REJECTED-FUNDS"      TO WS-STATUS-TEXT
+           PERFORM 2400-WRITE-STATUS-LINE
+           PERFORM 2500-WRITE-AUDIT-RECORD.
+      *
+       2400-WRITE-STATUS-LINE.
+           MOVE SPACES            TO RPT-LINE
+           MOVE ORDER-ID OF ORDER-RECORD          TO RPT-ORDER-ID
+           MOVE ORDER-CUSTOMER-ID OF ORDER-RECORD TO RPT-CUST-ID
+           MOVE ORDER-AMOUNT OF ORDER-RECORD      TO RPT-AMOUNT
+           MOVE WS-STATUS-TEXT    TO RPT-STATUS
+           MOVE RPT-DETAIL        TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2500-WRITE-AUDIT-RECORD.
+           MOVE ORDER-ID OF ORDER-RECORD            TO GLA-ORDER-ID
+           MOVE ORDER-CUSTOMER-ID OF ORDER-RECORD   TO GLA-CUSTOMER-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO GLA-POST-DATE
+           MOVE WS-BEFORE-BALANCE   TO GLA-BEFORE-BALANCE
+           MOVE CUSTOMER-BALANCE OF CUSTOMER-RECORD TO GLA-AFTER-BALANCE
+           MOVE ORDER-AMOUNT OF ORDER-RECORD        TO GLA-ORDER-AMOUNT
+           MOVE WS-STATUS-TEXT      TO GLA-STATUS
+           WRITE GL-AUDIT-REC.
+      *
+       9000-TERMINATE.
+           CLOSE ORDER-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE POST-RPT
+           CLOSE AUDIT-FILE
+           DISPLAY "GLPOST READ=" WS-READ-CNT
+               " POSTED=" WS-POSTED-CNT " REJECTED=" WS-REJECT-CNT.
