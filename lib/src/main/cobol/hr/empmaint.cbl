@@ -0,0 +1,155 @@
+      *-------------------------------
+      * Employee Maintenance Screen
+      *-------------------------------
+      * Online maintenance for EMPLOYEE-RECORD. Presents EMP-STATUS,
+      * EMP-TYPE and EMP-LEVEL as numbered pick lists built from their
+      * 88-level conditions, rather than making the operator key in a
+      * raw code value, and rewrites the employee master. Every
+      * maintenance attempt writes an EMP-AUDIT-REC capturing the
+      * before/after value of all three fields.
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR.     HR-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID.
+           SELECT EMP-AUDIT-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORDING MODE IS F.
+           COPY "employee-record-with-levle-88.cpy".
+      *
+       FD  EMP-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "empaudit.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EMP-STATUS-SW  PIC X(01) VALUE 'N'.
+               88  WS-EMP-FOUND            VALUE 'Y'.
+           05  WS-DONE-SW        PIC X(01) VALUE 'N'.
+               88  WS-DONE                 VALUE 'Y'.
+       01  WS-EMP-ID             PIC 9(5).
+       01  WS-STATUS-CHOICE      PIC 9(01).
+       01  WS-TYPE-CHOICE        PIC 9(01).
+       01  WS-LEVEL-CHOICE       PIC 9(01).
+       01  WS-MORE-CHOICE        PIC X(01).
+       01  WS-BEFORE-STATUS      PIC X(01).
+       01  WS-BEFORE-TYPE        PIC X(01).
+       01  WS-BEFORE-LEVEL       PIC 9(01).
+      *
+       SCREEN SECTION.
+       01  EMP-MAINT-SCREEN.
+           05  LINE 1  COL 1  VALUE "EMPLOYEE MAINTENANCE".
+           05  LINE 3  COL 1  VALUE "EMPLOYEE ID:".
+           05  LINE 3  COL 14 PIC 9(5) USING WS-EMP-ID.
+           05  LINE 5  COL 1  VALUE "STATUS 1=ACTIVE 2=INACTIVE
+      -               "3=ON-LEAVE".
+           05  LINE 6  COL 1  VALUE "STATUS CHOICE:".
+           05  LINE 6  COL 16 PIC 9 USING WS-STATUS-CHOICE.
+           05  LINE 8  COL 1  VALUE "TYPE 1=FULL-TIME 2=PART-TIME
+      -               "3=CONTRACTOR".
+           05  LINE 9  COL 1  VALUE "TYPE CHOICE:".
+           05  LINE 9  COL 14 PIC 9 USING WS-TYPE-CHOICE.
+           05  LINE 11 COL 1  VALUE "LEVEL 1=JUNIOR 2=MID 3=SENIOR
+      -               "4=MANAGER".
+           05  LINE 12 COL 1  VALUE "LEVEL CHOICE:".
+           05  LINE 12 COL 15 PIC 9 USING WS-LEVEL-CHOICE.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           OPEN I-O    EMPLOYEE-FILE
+           OPEN OUTPUT EMP-AUDIT-FILE
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-MAINTAIN-ONE-EMPLOYEE
+               PERFORM 1900-ASK-CONTINUE
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           CLOSE EMP-AUDIT-FILE
+           STOP RUN.
+      *
+       1000-MAINTAIN-ONE-EMPLOYEE.
+           DISPLAY "ENTER EMPLOYEE ID: " WITH NO ADVANCING
+           ACCEPT WS-EMP-ID
+           MOVE WS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY     MOVE 'N' TO WS-EMP-STATUS-SW
+               NOT INVALID KEY MOVE 'Y' TO WS-EMP-STATUS-SW
+           END-READ
+           IF NOT WS-EMP-FOUND
+               DISPLAY "EMPLOYEE NOT FOUND - EMP-ID=" WS-EMP-ID
+           ELSE
+               MOVE EMP-STATUS TO WS-BEFORE-STATUS
+               MOVE EMP-TYPE   TO WS-BEFORE-TYPE
+               MOVE EMP-LEVEL  TO WS-BEFORE-LEVEL
+               PERFORM 2000-BUILD-CHOICES-FROM-RECORD
+               DISPLAY EMP-MAINT-SCREEN
+               ACCEPT EMP-MAINT-SCREEN
+               PERFORM 3000-APPLY-CHOICES-TO-RECORD
+               REWRITE EMPLOYEE-RECORD
+               PERFORM 4000-WRITE-AUDIT-RECORD
+           END-IF.
+      *
+       1900-ASK-CONTINUE.
+           DISPLAY "MAINTAIN ANOTHER EMPLOYEE (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-MORE-CHOICE
+           IF WS-MORE-CHOICE NOT = "Y" AND WS-MORE-CHOICE NOT = "y"
+               SET WS-DONE TO TRUE
+           END-IF.
+      *
+       2000-BUILD-CHOICES-FROM-RECORD.
+           EVALUATE TRUE
+               WHEN ACTIVE     MOVE 1 TO WS-STATUS-CHOICE
+               WHEN INACTIVE   MOVE 2 TO WS-STATUS-CHOICE
+               WHEN ON-LEAVE   MOVE 3 TO WS-STATUS-CHOICE
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN FULL-TIME  MOVE 1 TO WS-TYPE-CHOICE
+               WHEN PART-TIME  MOVE 2 TO WS-TYPE-CHOICE
+               WHEN CONTRACTOR MOVE 3 TO WS-TYPE-CHOICE
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN JUNIOR     MOVE 1 TO WS-LEVEL-CHOICE
+               WHEN MID        MOVE 2 TO WS-LEVEL-CHOICE
+               WHEN SENIOR     MOVE 3 TO WS-LEVEL-CHOICE
+               WHEN MANAGER    MOVE 4 TO WS-LEVEL-CHOICE
+           END-EVALUATE.
+      *
+       3000-APPLY-CHOICES-TO-RECORD.
+           EVALUATE WS-STATUS-CHOICE
+               WHEN 1 SET ACTIVE   TO TRUE
+               WHEN 2 SET INACTIVE TO TRUE
+               WHEN 3 SET ON-LEAVE TO TRUE
+           END-EVALUATE
+           EVALUATE WS-TYPE-CHOICE
+               WHEN 1 SET FULL-TIME  TO TRUE
+               WHEN 2 SET PART-TIME  TO TRUE
+               WHEN 3 SET CONTRACTOR TO TRUE
+           END-EVALUATE
+           EVALUATE WS-LEVEL-CHOICE
+               WHEN 1 SET JUNIOR  TO TRUE
+               WHEN 2 SET MID     TO TRUE
+               WHEN 3 SET SENIOR  TO TRUE
+               WHEN 4 SET MANAGER TO TRUE
+           END-EVALUATE.
+      *
+       4000-WRITE-AUDIT-RECORD.
+           MOVE EMP-ID              TO EMPA-EMP-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EMPA-CHANGE-DATE
+           MOVE WS-BEFORE-STATUS    TO EMPA-BEFORE-STATUS
+           MOVE EMP-STATUS          TO EMPA-AFTER-STATUS
+           MOVE WS-BEFORE-TYPE      TO EMPA-BEFORE-TYPE
+           MOVE EMP-TYPE            TO EMPA-AFTER-TYPE
+           MOVE WS-BEFORE-LEVEL     TO EMPA-BEFORE-LEVEL
+           MOVE EMP-LEVEL           TO EMPA-AFTER-LEVEL
+           WRITE EMP-AUDIT-REC.
