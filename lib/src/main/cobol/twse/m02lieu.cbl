@@ -0,0 +1,141 @@
+      * 檔案名稱：M02LIEU
+      *---------------------------------------------------------------
+      * 現金替代（CASH-IN-LIEU）例外清單
+      * 逐筆檢視 M02，凡 CASH-IN-LIEU 有記號者輸出明細（STKNO、
+      * 短缺部位 LACK-STOCK-NOS 即為現金替代股數），並依
+      * LIEU-REASON 分類小計，供下游取代目前直接 grep 原始檔的作法。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02LIEU.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIEU-RPT    ASSIGN TO "M02LRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  LIEU-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+       01  WS-DETAIL-CNT       PIC 9(07) VALUE ZERO.
+       01  WS-REASON-TABLE.
+           05  WS-REASON-CNT   PIC 9(03) VALUE ZERO.
+           05  WS-REASON-ENTRY OCCURS 50 TIMES
+                   INDEXED BY RSN-IDX.
+               10  WS-REASON-CODE  PIC X(01).
+               10  WS-REASON-QTY   PIC 9(12).
+               10  WS-REASON-CNT2  PIC 9(07).
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-BROKER-ID   PIC X(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-STKNO       PIC X(06).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-REASON      PIC X(01).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-QTY         PIC Z(11)9.
+       01  RPT-SUMMARY.
+           05  FILLER          PIC X(20) VALUE "LIEU-REASON=".
+           05  RPT-S-REASON    PIC X(01).
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(08) VALUE "COUNT = ".
+           05  RPT-S-CNT       PIC Z(6)9.
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  FILLER          PIC X(08) VALUE "QTY   = ".
+           05  RPT-S-QTY       PIC Z(11)9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M02 UNTIL WS-EOF
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT LIEU-RPT
+           MOVE "CASH-IN-LIEU EXCEPTION LISTING" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M02.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M02.
+           IF CASH-IN-LIEU NOT = SPACE AND CASH-IN-LIEU NOT = "N"
+               PERFORM 2100-WRITE-DETAIL
+               PERFORM 2200-ACCUM-REASON
+           END-IF
+           PERFORM 1100-READ-M02.
+      *
+       2100-WRITE-DETAIL.
+           ADD 1 TO WS-DETAIL-CNT
+           MOVE SPACES     TO RPT-LINE
+           MOVE ETF-ID      TO RPT-ETF-ID
+           MOVE BROKER-ID   TO RPT-BROKER-ID
+           MOVE STKNO       TO RPT-STKNO
+           MOVE LIEU-REASON TO RPT-REASON
+           MOVE LACK-STOCK-NOS TO RPT-QTY
+           MOVE RPT-DETAIL  TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2200-ACCUM-REASON.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING RSN-IDX FROM 1 BY 1
+                   UNTIL RSN-IDX > WS-REASON-CNT
+               IF WS-REASON-CODE (RSN-IDX) = LIEU-REASON
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-REASON-CNT
+               SET RSN-IDX TO WS-REASON-CNT
+               MOVE LIEU-REASON TO WS-REASON-CODE (RSN-IDX)
+               MOVE ZERO        TO WS-REASON-QTY (RSN-IDX)
+               MOVE ZERO        TO WS-REASON-CNT2 (RSN-IDX)
+           END-IF
+           ADD 1               TO WS-REASON-CNT2 (RSN-IDX)
+           ADD LACK-STOCK-NOS  TO WS-REASON-QTY (RSN-IDX).
+      *
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "SUMMARY BY LIEU-REASON" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING RSN-IDX FROM 1 BY 1
+                   UNTIL RSN-IDX > WS-REASON-CNT
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-REASON-CODE (RSN-IDX)  TO RPT-S-REASON
+               MOVE WS-REASON-CNT2 (RSN-IDX)  TO RPT-S-CNT
+               MOVE WS-REASON-QTY (RSN-IDX)   TO RPT-S-QTY
+               MOVE RPT-SUMMARY TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+      *
+       9000-TERMINATE.
+           CLOSE M02-FILE-IN
+           CLOSE LIEU-RPT
+           DISPLAY "M02LIEU DETAIL=" WS-DETAIL-CNT.
