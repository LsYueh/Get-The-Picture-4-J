@@ -0,0 +1,137 @@
+      * 檔案名稱：M02INQ
+      *---------------------------------------------------------------
+      * M02 線上查詢交易
+      * 操作員輸入 M02-KEY（BROKER-ID+TX-DATE+SEQNO）查詢單筆申購/
+      * 買回明細，畫面顯示庫存部位、借券部位、短缺部位及錯誤代碼，
+      * 供客服/風控人員即時查核申報狀態，比照 EMPMAINT 之畫面作法。
+      * 啟動時先將當日 M02 循序檔載入 M02MSTR 索引檔（比照 M05VSAM
+      * 作法），查詢前毋須另跑一支建檔程式。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02INQ.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-FILE-IDX ASSIGN TO "M02MSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS M02-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+       01  M02-IN-REC          PIC X(150).
+      *
+       FD  M02-FILE-IDX
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+           05  WS-DONE-SW      PIC X(01) VALUE 'N'.
+               88  WS-DONE               VALUE 'Y'.
+       01  WS-LOAD-CNT         PIC 9(07) VALUE ZERO.
+       01  WS-REJECT-CNT       PIC 9(07) VALUE ZERO.
+       01  WS-BROKER-ID        PIC X(04).
+       01  WS-TX-DATE          PIC 9(08).
+       01  WS-SEQNO            PIC X(03).
+       01  WS-MORE-CHOICE      PIC X(01).
+      *
+       SCREEN SECTION.
+       01  M02-INQUIRY-SCREEN.
+           05  LINE 1  COL 1  VALUE "M02 STOCK POSITION INQUIRY".
+           05  LINE 3  COL 1  VALUE "BROKER-ID:".
+           05  LINE 3  COL 12 PIC X(04) USING WS-BROKER-ID.
+           05  LINE 4  COL 1  VALUE "TX-DATE  :".
+           05  LINE 4  COL 12 PIC 9(08) USING WS-TX-DATE.
+           05  LINE 5  COL 1  VALUE "SEQNO    :".
+           05  LINE 5  COL 12 PIC X(03) USING WS-SEQNO.
+      *
+       01  M02-RESULT-SCREEN.
+           05  LINE 7  COL 1  VALUE "STKNO           :".
+           05  LINE 7  COL 20 PIC X(06) USING STKNO.
+           05  LINE 8  COL 1  VALUE "NORMAL-STOCK-NOS:".
+           05  LINE 8  COL 20 PIC 9(10) USING NORMAL-STOCK-NOS.
+           05  LINE 9  COL 1  VALUE "BORROW-STOCK-NOS:".
+           05  LINE 9  COL 20 PIC 9(10) USING BORROW-STOCK-NOS.
+           05  LINE 10 COL 1  VALUE "T1-STOCK-NOS    :".
+           05  LINE 10 COL 20 PIC 9(10) USING T1-STOCK-NOS.
+           05  LINE 11 COL 1  VALUE "T-STOCK-NOS     :".
+           05  LINE 11 COL 20 PIC 9(10) USING T-STOCK-NOS.
+           05  LINE 12 COL 1  VALUE "LACK-STOCK-NOS  :".
+           05  LINE 12 COL 20 PIC 9(10) USING LACK-STOCK-NOS.
+           05  LINE 13 COL 1  VALUE "ERROR-CODE      :".
+           05  LINE 13 COL 20 PIC X(02) USING ERROR-CODE.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-BUILD-M02-MASTER
+           OPEN INPUT M02-FILE-IDX
+           PERFORM UNTIL WS-DONE
+               PERFORM 2000-INQUIRE-ONE-RECORD
+               PERFORM 2900-ASK-CONTINUE
+           END-PERFORM
+           CLOSE M02-FILE-IDX
+           STOP RUN.
+      *
+       1000-BUILD-M02-MASTER.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT M02-FILE-IDX
+           PERFORM 1100-READ-M02-IN
+           PERFORM UNTIL WS-EOF
+               PERFORM 1200-LOAD-M02-RECORD
+               PERFORM 1100-READ-M02-IN
+           END-PERFORM
+           CLOSE M02-FILE-IN
+           CLOSE M02-FILE-IDX
+           DISPLAY "M02INQ MASTER LOADED=" WS-LOAD-CNT
+               " REJECTED=" WS-REJECT-CNT.
+      *
+       1100-READ-M02-IN.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       1200-LOAD-M02-RECORD.
+           MOVE M02-IN-REC TO M02
+           WRITE M02
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-CNT
+                   DISPLAY "M02INQ DUPLICATE KEY SKIPPED - M02-KEY="
+                       M02-KEY
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-CNT
+           END-WRITE.
+      *
+       2000-INQUIRE-ONE-RECORD.
+           DISPLAY M02-INQUIRY-SCREEN
+           ACCEPT M02-INQUIRY-SCREEN
+           MOVE WS-BROKER-ID TO BROKER-ID
+           MOVE WS-TX-DATE   TO TX-DATE
+           MOVE WS-SEQNO     TO SEQNO
+           READ M02-FILE-IDX
+               INVALID KEY     MOVE 'N' TO WS-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND-SW
+           END-READ
+           IF WS-FOUND
+               DISPLAY M02-RESULT-SCREEN
+           ELSE
+               DISPLAY "M02 RECORD NOT FOUND FOR KEY ENTERED"
+           END-IF.
+      *
+       2900-ASK-CONTINUE.
+           DISPLAY "INQUIRE ANOTHER RECORD (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-MORE-CHOICE
+           IF WS-MORE-CHOICE NOT = "Y" AND WS-MORE-CHOICE NOT = "y"
+               SET WS-DONE TO TRUE
+           END-IF.
