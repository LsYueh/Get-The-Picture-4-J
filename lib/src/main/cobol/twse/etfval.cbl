@@ -0,0 +1,154 @@
+      * 檔案名稱：ETFVAL
+      *---------------------------------------------------------------
+      * ETF 主檔代號檢核
+      * 以 ETF-MASTER-REC（依 ETFM-ETF-ID 建檔之索引檔）為準，逐筆
+      * 檢核 M02、M05 輸入檔之 ETF-ID 是否存在且狀態為有效，找不到
+      * 或已停用者列印於拒絕清單，避免非本公司管理之 ETF 代號誤入
+      * 後續處理。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETFVAL.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ETF-MASTER-FILE ASSIGN TO "ETFMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ETFM-ETF-ID.
+           SELECT M02-FILE-IN ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ETFVAL-RPT  ASSIGN TO "ETFVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ETF-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY "etfmst.cpy".
+      *
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  ETFVAL-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-ETF-STATUS   PIC X(02).
+               88  WS-ETF-FOUND          VALUE '00'.
+       01  WS-M02-CNT          PIC 9(07) VALUE ZERO.
+       01  WS-M02-REJECT-CNT   PIC 9(07) VALUE ZERO.
+       01  WS-M05-CNT          PIC 9(07) VALUE ZERO.
+       01  WS-M05-REJECT-CNT   PIC 9(07) VALUE ZERO.
+       01  RPT-REJECT.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-SOURCE      PIC X(04).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(08) VALUE "ETF-ID=".
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-REASON      PIC X(24).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           OPEN INPUT ETF-MASTER-FILE
+           MOVE "ETF-ID VALIDATION REPORT FOR M02/M05" TO RPT-LINE
+           OPEN OUTPUT ETFVAL-RPT
+           WRITE RPT-LINE
+           PERFORM 1000-VALIDATE-M02
+           PERFORM 2000-VALIDATE-M05
+           CLOSE ETF-MASTER-FILE
+           CLOSE ETFVAL-RPT
+           DISPLAY "ETFVAL M02=" WS-M02-CNT
+               " REJECTED=" WS-M02-REJECT-CNT
+           DISPLAY "ETFVAL M05=" WS-M05-CNT
+               " REJECTED=" WS-M05-REJECT-CNT
+           IF WS-M02-REJECT-CNT > ZERO OR WS-M05-REJECT-CNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       1000-VALIDATE-M02.
+           OPEN INPUT M02-FILE-IN
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 1100-READ-M02
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-M02-CNT
+               MOVE ETF-ID OF M02 TO ETFM-ETF-ID
+               READ ETF-MASTER-FILE
+                   INVALID KEY     MOVE "35" TO WS-ETF-STATUS
+                   NOT INVALID KEY MOVE "00" TO WS-ETF-STATUS
+               END-READ
+               IF (NOT WS-ETF-FOUND) OR ETFM-SUSPENDED
+                   ADD 1 TO WS-M02-REJECT-CNT
+                   PERFORM 1200-WRITE-M02-REJECT
+               END-IF
+               PERFORM 1100-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE-IN.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       1200-WRITE-M02-REJECT.
+           MOVE SPACES        TO RPT-LINE
+           MOVE "M02 "        TO RPT-SOURCE
+           MOVE ETF-ID OF M02 TO RPT-ETF-ID
+           IF NOT WS-ETF-FOUND
+               MOVE "ETF-ID NOT ON MASTER"  TO RPT-REASON
+           ELSE
+               MOVE "ETF SUSPENDED"         TO RPT-REASON
+           END-IF
+           MOVE RPT-REJECT     TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2000-VALIDATE-M05.
+           OPEN INPUT M05-FILE-IN
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 2100-READ-M05
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-M05-CNT
+               MOVE ETF-ID OF M05 TO ETFM-ETF-ID
+               READ ETF-MASTER-FILE
+                   INVALID KEY     MOVE "35" TO WS-ETF-STATUS
+                   NOT INVALID KEY MOVE "00" TO WS-ETF-STATUS
+               END-READ
+               IF (NOT WS-ETF-FOUND) OR ETFM-SUSPENDED
+                   ADD 1 TO WS-M05-REJECT-CNT
+                   PERFORM 2200-WRITE-M05-REJECT
+               END-IF
+               PERFORM 2100-READ-M05
+           END-PERFORM
+           CLOSE M05-FILE-IN.
+      *
+       2100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2200-WRITE-M05-REJECT.
+           MOVE SPACES        TO RPT-LINE
+           MOVE "M05 "        TO RPT-SOURCE
+           MOVE ETF-ID OF M05 TO RPT-ETF-ID
+           IF NOT WS-ETF-FOUND
+               MOVE "ETF-ID NOT ON MASTER"  TO RPT-REASON
+           ELSE
+               MOVE "ETF SUSPENDED"         TO RPT-REASON
+           END-IF
+           MOVE RPT-REJECT     TO RPT-LINE
+           WRITE RPT-LINE.
