@@ -0,0 +1,209 @@
+      * 檔案名稱：M02M05RC
+      *---------------------------------------------------------------
+      * 每日 M02 明細與 M05 CTRL 額度勾稽
+      * 依 ETF-ID 加總當日 M02 之 T-STOCK-NOS（當日淨入庫/申購買回量）
+      * 依券商別列示，並與該 ETF-ID 當日 M05 CTRL-DATA
+      * （FIELD-NAME = "CTRL"）之 MAX-ISSUES、BASKET-VALUE 核對，
+      * 超過核准發行單位數者於報表上列示警示，取代目前人工試算表作業。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02M05RC.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN  ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-RPT    ASSIGN TO "M02M05RP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE             PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+       01  WS-CTRL-TABLE.
+           05  WS-CTRL-CNT      PIC 9(04) VALUE ZERO.
+           05  WS-CTRL-ENTRY OCCURS 100 TIMES
+                   INDEXED BY CTRL-IDX.
+               10  WS-CTRL-ETF-ID     PIC X(06).
+               10  WS-CTRL-MAX-ISSUE  PIC 9(13).
+               10  WS-CTRL-BASKET-VAL PIC 9(14).
+       01  WS-ACT-TABLE.
+           05  WS-ACT-CNT       PIC 9(04) VALUE ZERO.
+           05  WS-ACT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY ACT-IDX, SUM-IDX.
+               10  WS-ACT-ETF-ID      PIC X(06).
+               10  WS-ACT-BROKER-ID   PIC X(04).
+               10  WS-ACT-QTY         PIC 9(13).
+       01  WS-WORK.
+           05  WS-FOUND-SW      PIC X(01).
+               88  WS-FOUND              VALUE 'Y'.
+           05  WS-ETF-TOTAL     PIC 9(13).
+           05  WS-PRIOR-ETF-ID  PIC X(06) VALUE SPACES.
+       01  RPT-HEADING.
+           05  FILLER PIC X(60) VALUE
+               "ETF-ID BROKER   ACTIVITY-QTY   ETF-TOTAL   MAX-ISSUE".
+       01  RPT-HEADING2.
+           05  FILLER PIC X(40) VALUE
+               "     BASKET-VALUE  STATUS".
+       01  RPT-DETAIL.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID        PIC X(06).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-BROKER-ID     PIC X(04).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-QTY           PIC Z(12)9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-ETF-TOTAL     PIC Z(12)9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-MAX-ISSUES    PIC Z(12)9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-BASKET-VALUE  PIC Z(13)9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  RPT-STATUS        PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CTRL-TABLE
+           PERFORM 3000-ACCUM-M02-ACTIVITY
+           PERFORM 4000-PRINT-RECON-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT RECON-RPT
+           MOVE RPT-HEADING  TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE RPT-HEADING2 TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2000-LOAD-CTRL-TABLE.
+           SET WS-EOF-SW TO 'N'
+           PERFORM 2100-READ-M05
+           PERFORM UNTIL WS-EOF
+               IF FIELD-NAME OF M05 = "CTRL"
+                   ADD 1 TO WS-CTRL-CNT
+                   SET CTRL-IDX TO WS-CTRL-CNT
+                   MOVE ETF-ID OF M05 TO WS-CTRL-ETF-ID (CTRL-IDX)
+                   MOVE MAX-ISSUES OF CTRL-DATA
+                       TO WS-CTRL-MAX-ISSUE (CTRL-IDX)
+                   MOVE BASKET-VALUE OF CTRL-DATA
+                       TO WS-CTRL-BASKET-VAL (CTRL-IDX)
+               END-IF
+               PERFORM 2100-READ-M05
+           END-PERFORM.
+      *
+       2100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       3000-ACCUM-M02-ACTIVITY.
+           SET WS-EOF-SW TO 'N'
+           PERFORM 3100-READ-M02
+           PERFORM UNTIL WS-EOF
+               PERFORM 3200-FIND-OR-ADD-ACT-ENTRY
+               PERFORM 3100-READ-M02
+           END-PERFORM.
+      *
+       3100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       3200-FIND-OR-ADD-ACT-ENTRY.
+           SET WS-FOUND-SW TO 'N'
+           SET ACT-IDX TO 1
+           PERFORM VARYING ACT-IDX FROM 1 BY 1
+                   UNTIL ACT-IDX > WS-ACT-CNT
+               IF WS-ACT-ETF-ID (ACT-IDX)    = ETF-ID OF M02
+                  AND WS-ACT-BROKER-ID (ACT-IDX) = BROKER-ID OF M02
+                   SET WS-FOUND TO TRUE
+                   ADD T-STOCK-NOS OF M02 TO WS-ACT-QTY (ACT-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ACT-CNT
+               SET ACT-IDX TO WS-ACT-CNT
+               MOVE ETF-ID OF M02    TO WS-ACT-ETF-ID (ACT-IDX)
+               MOVE BROKER-ID OF M02 TO WS-ACT-BROKER-ID (ACT-IDX)
+               MOVE T-STOCK-NOS OF M02 TO WS-ACT-QTY (ACT-IDX)
+           END-IF.
+      *
+       4000-PRINT-RECON-REPORT.
+           PERFORM VARYING ACT-IDX FROM 1 BY 1
+                   UNTIL ACT-IDX > WS-ACT-CNT
+               PERFORM 4100-SUM-ETF-TOTAL
+               PERFORM 4200-FIND-CTRL-ENTRY
+               PERFORM 4300-WRITE-DETAIL-LINE
+           END-PERFORM.
+      *
+       4100-SUM-ETF-TOTAL.
+           MOVE ZERO TO WS-ETF-TOTAL
+           PERFORM VARYING SUM-IDX FROM 1 BY 1
+                   UNTIL SUM-IDX > WS-ACT-CNT
+               IF WS-ACT-ETF-ID (SUM-IDX) = WS-ACT-ETF-ID (ACT-IDX)
+                   ADD WS-ACT-QTY (SUM-IDX) TO WS-ETF-TOTAL
+               END-IF
+           END-PERFORM.
+      *
+       4200-FIND-CTRL-ENTRY.
+           SET WS-FOUND-SW TO 'N'
+           SET CTRL-IDX TO 1
+           PERFORM VARYING CTRL-IDX FROM 1 BY 1
+                   UNTIL CTRL-IDX > WS-CTRL-CNT
+               IF WS-CTRL-ETF-ID (CTRL-IDX) = WS-ACT-ETF-ID (ACT-IDX)
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       4300-WRITE-DETAIL-LINE.
+           MOVE SPACES               TO RPT-LINE
+           MOVE WS-ACT-ETF-ID (ACT-IDX)    TO RPT-ETF-ID
+           MOVE WS-ACT-BROKER-ID (ACT-IDX) TO RPT-BROKER-ID
+           MOVE WS-ACT-QTY (ACT-IDX)       TO RPT-QTY
+           MOVE WS-ETF-TOTAL               TO RPT-ETF-TOTAL
+           IF WS-FOUND
+               MOVE WS-CTRL-MAX-ISSUE (CTRL-IDX)  TO RPT-MAX-ISSUES
+               MOVE WS-CTRL-BASKET-VAL (CTRL-IDX) TO RPT-BASKET-VALUE
+               IF WS-ETF-TOTAL > WS-CTRL-MAX-ISSUE (CTRL-IDX)
+                   MOVE "*** OVER LIMIT ***" TO RPT-STATUS
+               ELSE
+                   MOVE "OK"                 TO RPT-STATUS
+               END-IF
+           ELSE
+               MOVE ZERO             TO RPT-MAX-ISSUES
+               MOVE ZERO             TO RPT-BASKET-VALUE
+               MOVE "NO CTRL RECORD" TO RPT-STATUS
+           END-IF
+           MOVE RPT-DETAIL           TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE M02-FILE-IN
+           CLOSE RECON-RPT
+           DISPLAY "M02M05RC ETF/BROKER ENTRIES=" WS-ACT-CNT.
