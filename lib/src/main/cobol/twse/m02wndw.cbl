@@ -0,0 +1,199 @@
+      * 檔案名稱：M02WNDW
+      *---------------------------------------------------------------
+      * 申購/買回窗口檢核
+      * 依當日 M05 CTRL-DATA（FIELD-NAME = "CTRL"）之 CREATION-S、
+      * REDEMPTION-S、CREATION-C、REDEMPTION-C，比對 M02 TRAN-CODE
+      * 對應之窗口是否開放：
+      *     TRAN-CODE '1' 實物申購 -> CREATION-S
+      *     TRAN-CODE '2' 實物買回 -> REDEMPTION-S
+      *     TRAN-CODE '3' 現金申購 -> CREATION-C
+      *     TRAN-CODE '4' 現金買回 -> REDEMPTION-C
+      * 窗口未開放者掛 ERROR-CODE，免除依賴營運人員記憶開放時段。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02WNDW.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN  ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-FILE-OUT ASSIGN TO "M02OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WNDW-RPT     ASSIGN TO "M02WRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  M02-FILE-OUT
+           RECORDING MODE IS F.
+       01  M02-OUT-REC          PIC X(150).
+      *
+       FD  WNDW-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE             PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+           05  WS-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  WS-FOUND               VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-CNT      PIC 9(07) VALUE ZERO.
+           05  WS-REJECT-CNT    PIC 9(07) VALUE ZERO.
+       01  WS-CTRL-TABLE.
+           05  WS-CTRL-CNT      PIC 9(04) VALUE ZERO.
+           05  WS-CTRL-ENTRY OCCURS 100 TIMES
+                   INDEXED BY CTRL-IDX.
+               10  WS-CTRL-ETF-ID     PIC X(06).
+               10  WS-CTRL-CREATE-S   PIC X(01).
+               10  WS-CTRL-REDEEM-S   PIC X(01).
+               10  WS-CTRL-CREATE-C   PIC X(01).
+               10  WS-CTRL-REDEEM-C   PIC X(01).
+       01  WS-WINDOW-OPEN       PIC X(01).
+           88  WS-OPEN                    VALUE 'Y'.
+       01  RPT-DETAIL.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID       PIC X(06).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-BROKER-ID    PIC X(04).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-SEQNO        PIC X(03).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-TRAN-CODE    PIC X(01).
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  RPT-REASON       PIC X(30).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CTRL-TABLE
+           PERFORM 3000-CHECK-M02 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           IF WS-REJECT-CNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT M02-FILE-OUT
+           OPEN OUTPUT WNDW-RPT
+           MOVE "M02 CREATION/REDEMPTION WINDOW REJECTS" TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2000-LOAD-CTRL-TABLE.
+           PERFORM 2100-READ-M05
+           PERFORM UNTIL WS-EOF
+               IF FIELD-NAME OF M05 = "CTRL"
+                   ADD 1 TO WS-CTRL-CNT
+                   SET CTRL-IDX TO WS-CTRL-CNT
+                   MOVE ETF-ID OF M05 TO WS-CTRL-ETF-ID (CTRL-IDX)
+                   MOVE CREATION-S    TO WS-CTRL-CREATE-S (CTRL-IDX)
+                   MOVE REDEMPTION-S  TO WS-CTRL-REDEEM-S (CTRL-IDX)
+                   MOVE CREATION-C    TO WS-CTRL-CREATE-C (CTRL-IDX)
+                   MOVE REDEMPTION-C  TO WS-CTRL-REDEEM-C (CTRL-IDX)
+               END-IF
+               PERFORM 2100-READ-M05
+           END-PERFORM
+           SET WS-EOF-SW TO 'N'
+           PERFORM 3100-READ-M02.
+      *
+       2100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       3000-CHECK-M02.
+           ADD 1 TO WS-READ-CNT
+           PERFORM 3200-FIND-CTRL-ENTRY
+           PERFORM 3300-EDIT-WINDOW
+           WRITE M02-OUT-REC FROM M02
+           PERFORM 3100-READ-M02.
+      *
+       3100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       3200-FIND-CTRL-ENTRY.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING CTRL-IDX FROM 1 BY 1
+                   UNTIL CTRL-IDX > WS-CTRL-CNT
+               IF WS-CTRL-ETF-ID (CTRL-IDX) = ETF-ID OF M02
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       3300-EDIT-WINDOW.
+           MOVE "N" TO WS-WINDOW-OPEN
+           IF NOT WS-FOUND
+               MOVE "03" TO ERROR-CODE OF M02
+               PERFORM 3400-WRITE-REJECT-LINE
+           ELSE
+               EVALUATE TRAN-CODE OF M02
+                   WHEN "1"
+                       MOVE WS-CTRL-CREATE-S (CTRL-IDX)
+                           TO WS-WINDOW-OPEN
+                   WHEN "2"
+                       MOVE WS-CTRL-REDEEM-S (CTRL-IDX)
+                           TO WS-WINDOW-OPEN
+                   WHEN "3"
+                       MOVE WS-CTRL-CREATE-C (CTRL-IDX)
+                           TO WS-WINDOW-OPEN
+                   WHEN "4"
+                       MOVE WS-CTRL-REDEEM-C (CTRL-IDX)
+                           TO WS-WINDOW-OPEN
+                   WHEN OTHER
+                       MOVE "N" TO WS-WINDOW-OPEN
+               END-EVALUATE
+               IF NOT WS-OPEN
+                   MOVE "02" TO ERROR-CODE OF M02
+                   PERFORM 3500-WRITE-CLOSED-LINE
+               END-IF
+           END-IF.
+      *
+       3400-WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE SPACES      TO RPT-LINE
+           MOVE ETF-ID OF M02    TO RPT-ETF-ID
+           MOVE BROKER-ID OF M02 TO RPT-BROKER-ID
+           MOVE SEQNO OF M02     TO RPT-SEQNO
+           MOVE TRAN-CODE OF M02 TO RPT-TRAN-CODE
+           MOVE "NO CTRL RECORD FOR ETF-ID"  TO RPT-REASON
+           MOVE RPT-DETAIL  TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       3500-WRITE-CLOSED-LINE.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE SPACES      TO RPT-LINE
+           MOVE ETF-ID OF M02    TO RPT-ETF-ID
+           MOVE BROKER-ID OF M02 TO RPT-BROKER-ID
+           MOVE SEQNO OF M02     TO RPT-SEQNO
+           MOVE TRAN-CODE OF M02 TO RPT-TRAN-CODE
+           MOVE "WINDOW CLOSED FOR TRAN-CODE" TO RPT-REASON
+           MOVE RPT-DETAIL  TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE M02-FILE-IN
+           CLOSE M02-FILE-OUT
+           CLOSE WNDW-RPT
+           DISPLAY "M02WNDW READ=" WS-READ-CNT
+               " REJECTS=" WS-REJECT-CNT.
