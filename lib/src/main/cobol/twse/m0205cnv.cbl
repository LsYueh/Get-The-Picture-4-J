@@ -0,0 +1,331 @@
+      * 檔案名稱：M0205CNV
+      *---------------------------------------------------------------
+      * M02/M05 固定長度轉 CSV/XML 工具
+      * M02 為單一格式，轉為逗號分隔 CSV 一行一筆；M05 因 FIELD-DATA
+      * 依 FIELD-NAME 以 REDEFINES 存放五種不同格式，轉檔時比照
+      * M05DISP 之 EVALUATE FIELD-NAME 分派方式，各自輸出對應子欄位
+      * 的 XML 元素。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0205CNV.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-CSV-OUT ASSIGN TO "M02OUT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M05-XML-OUT ASSIGN TO "M05OUT.XML"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  M02-CSV-OUT
+           RECORDING MODE IS F.
+       01  CSV-LINE            PIC X(250).
+      *
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  M05-XML-OUT
+           RECORDING MODE IS F.
+       01  XML-LINE            PIC X(500).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-M02-CNT          PIC 9(07) VALUE ZERO.
+       01  WS-M05-CNT          PIC 9(07) VALUE ZERO.
+      *    XML escaping work area - COMT-VALUE/CMEN-VALUE are free
+      *    text and PD-ID/ETF-ID/FIELD-NAME are quoted attribute
+      *    values, any of which may carry &, <, >, or ' characters
+      *    that would otherwise produce unparsable XML.
+       01  WS-XML-ESC.
+           05  WS-ESC-IN        PIC X(126).
+           05  WS-ESC-IN-LEN    PIC 9(04).
+           05  WS-ESC-OUT       PIC X(756).
+           05  WS-ESC-OUT-LEN   PIC 9(04).
+           05  WS-ESC-IDX       PIC 9(04).
+           05  WS-ESC-CH        PIC X(01).
+           05  WS-XML-PD-ID         PIC X(30).
+           05  WS-XML-PD-ID-LEN     PIC 9(04).
+           05  WS-XML-ETF-ID        PIC X(40).
+           05  WS-XML-ETF-ID-LEN    PIC 9(04).
+           05  WS-XML-FIELD-NAME    PIC X(30).
+           05  WS-XML-FIELD-NAME-LEN PIC 9(04).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-CONVERT-M02-TO-CSV
+           PERFORM 2000-CONVERT-M05-TO-XML
+           DISPLAY "M0205CNV M02-ROWS=" WS-M02-CNT
+               " M05-ROWS=" WS-M05-CNT
+           STOP RUN.
+      *
+       1000-CONVERT-M02-TO-CSV.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT M02-CSV-OUT
+           MOVE SPACES TO CSV-LINE
+           STRING
+               "TRAN-CODE,ETF-ID,BROKER-ID,TX-DATE,SEQNO,"
+                                                 DELIMITED BY SIZE
+               "ACNT-BROKER,ACNT-NO,STKNO,NORMAL-STOCK-NOS,"
+                                                 DELIMITED BY SIZE
+               "BORROW-STOCK-NOS,T1-STOCK-NOS,T-STOCK-NOS,"
+                                                 DELIMITED BY SIZE
+               "LACK-STOCK-NOS,CASH-IN-LIEU,LIEU-REASON,"
+                                                 DELIMITED BY SIZE
+               "QFII-AVB-STOCK-NOS,ARBITRAGE-NOS,ERROR-CODE,"
+                                                 DELIMITED BY SIZE
+               "STOCK-NOS-5"                     DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 1100-READ-M02
+           PERFORM UNTIL WS-EOF
+               PERFORM 1200-WRITE-M02-CSV-ROW
+               PERFORM 1100-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE-IN
+           CLOSE M02-CSV-OUT.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       1200-WRITE-M02-CSV-ROW.
+           ADD 1 TO WS-M02-CNT
+           MOVE SPACES TO CSV-LINE
+           STRING
+               TRAN-CODE         DELIMITED BY SIZE ","
+               ETF-ID OF M02     DELIMITED BY SIZE ","
+               BROKER-ID         DELIMITED BY SIZE ","
+               TX-DATE           DELIMITED BY SIZE ","
+               SEQNO             DELIMITED BY SIZE ","
+               ACNT-BROKER       DELIMITED BY SIZE ","
+               ACNT-NO           DELIMITED BY SIZE ","
+               STKNO             DELIMITED BY SIZE ","
+               NORMAL-STOCK-NOS  DELIMITED BY SIZE ","
+               BORROW-STOCK-NOS  DELIMITED BY SIZE ","
+               T1-STOCK-NOS      DELIMITED BY SIZE ","
+               T-STOCK-NOS       DELIMITED BY SIZE ","
+               LACK-STOCK-NOS    DELIMITED BY SIZE ","
+               CASH-IN-LIEU      DELIMITED BY SIZE ","
+               LIEU-REASON       DELIMITED BY SIZE ","
+               QFII-AVB-STOCK-NOS DELIMITED BY SIZE ","
+               ARBITRAGE-NOS     DELIMITED BY SIZE ","
+               ERROR-CODE        DELIMITED BY SIZE ","
+               STOCK-NOS-5       DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+      *
+       2000-CONVERT-M05-TO-XML.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT M05-XML-OUT
+           MOVE "<M05-FILE>" TO XML-LINE
+           WRITE XML-LINE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 2100-READ-M05
+           PERFORM UNTIL WS-EOF
+               PERFORM 2200-WRITE-M05-XML-ROW
+               PERFORM 2100-READ-M05
+           END-PERFORM
+           MOVE "</M05-FILE>" TO XML-LINE
+           WRITE XML-LINE
+           CLOSE M05-FILE-IN
+           CLOSE M05-XML-OUT.
+      *
+       2100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2200-WRITE-M05-XML-ROW.
+           ADD 1 TO WS-M05-CNT
+           MOVE SPACES TO XML-LINE
+           MOVE PD-ID       TO WS-ESC-IN
+           MOVE 4           TO WS-ESC-IN-LEN
+           PERFORM 9100-XML-ESCAPE-FIELD
+           MOVE WS-ESC-OUT (1:WS-ESC-OUT-LEN) TO WS-XML-PD-ID
+           MOVE WS-ESC-OUT-LEN TO WS-XML-PD-ID-LEN
+           MOVE ETF-ID OF M05 TO WS-ESC-IN
+           MOVE 6             TO WS-ESC-IN-LEN
+           PERFORM 9100-XML-ESCAPE-FIELD
+           MOVE WS-ESC-OUT (1:WS-ESC-OUT-LEN) TO WS-XML-ETF-ID
+           MOVE WS-ESC-OUT-LEN TO WS-XML-ETF-ID-LEN
+           MOVE FIELD-NAME  TO WS-ESC-IN
+           MOVE 4           TO WS-ESC-IN-LEN
+           PERFORM 9100-XML-ESCAPE-FIELD
+           MOVE WS-ESC-OUT (1:WS-ESC-OUT-LEN) TO WS-XML-FIELD-NAME
+           MOVE WS-ESC-OUT-LEN TO WS-XML-FIELD-NAME-LEN
+           STRING "  <M05-RECORD PD-ID='" DELIMITED BY SIZE
+               WS-XML-PD-ID (1:WS-XML-PD-ID-LEN) DELIMITED BY SIZE
+               "' PUBLISH-DATE='"         DELIMITED BY SIZE
+               PUBLISH-DATE               DELIMITED BY SIZE
+               "' ETF-ID='"               DELIMITED BY SIZE
+               WS-XML-ETF-ID (1:WS-XML-ETF-ID-LEN) DELIMITED BY SIZE
+               "' PUBLISH-TIME='"         DELIMITED BY SIZE
+               PUBLISH-TIME               DELIMITED BY SIZE
+               "' FIELD-NAME='"           DELIMITED BY SIZE
+               WS-XML-FIELD-NAME (1:WS-XML-FIELD-NAME-LEN)
+                                          DELIMITED BY SIZE
+               "'>"                       DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE
+           EVALUATE FIELD-NAME
+               WHEN "COMT" PERFORM 2310-WRITE-COMT-XML
+               WHEN "CMEN" PERFORM 2320-WRITE-CMEN-XML
+               WHEN "ANCE" PERFORM 2330-WRITE-ANCE-XML
+               WHEN "OBJ " PERFORM 2340-WRITE-OBJ-XML
+               WHEN "CTRL" PERFORM 2350-WRITE-CTRL-XML
+           END-EVALUATE
+           MOVE "  </M05-RECORD>" TO XML-LINE
+           WRITE XML-LINE.
+      *
+       2310-WRITE-COMT-XML.
+           MOVE SPACES TO XML-LINE
+           MOVE COMT-VALUE  TO WS-ESC-IN
+           MOVE 126         TO WS-ESC-IN-LEN
+           PERFORM 9100-XML-ESCAPE-FIELD
+           STRING "    <COMT-VALUE>" DELIMITED BY SIZE
+               WS-ESC-OUT (1:WS-ESC-OUT-LEN) DELIMITED BY SIZE
+               "</COMT-VALUE>"       DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE.
+      *
+       2320-WRITE-CMEN-XML.
+           MOVE SPACES TO XML-LINE
+           MOVE CMEN-VALUE  TO WS-ESC-IN
+           MOVE 126         TO WS-ESC-IN-LEN
+           PERFORM 9100-XML-ESCAPE-FIELD
+           STRING "    <CMEN-VALUE>" DELIMITED BY SIZE
+               WS-ESC-OUT (1:WS-ESC-OUT-LEN) DELIMITED BY SIZE
+               "</CMEN-VALUE>"       DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE.
+      *
+       2330-WRITE-ANCE-XML.
+           MOVE SPACES TO XML-LINE
+           STRING "    <ANNOUNCE-YMD>" DELIMITED BY SIZE
+               ANNOUNCE-YMD                DELIMITED BY SIZE
+               "</ANNOUNCE-YMD><TOTAL-AV>" DELIMITED BY SIZE
+               TOTAL-AV                    DELIMITED BY SIZE
+               "</TOTAL-AV><NAV>"          DELIMITED BY SIZE
+               NAV                         DELIMITED BY SIZE
+               "</NAV><BASE-VALUE>"        DELIMITED BY SIZE
+               BASE-VALUE                  DELIMITED BY SIZE
+               "</BASE-VALUE><TOTAL-ISSUES>" DELIMITED BY SIZE
+               TOTAL-ISSUES                DELIMITED BY SIZE
+               "</TOTAL-ISSUES><ISSUES-DIFF-S>" DELIMITED BY SIZE
+               ISSUES-DIFF-S               DELIMITED BY SIZE
+               "</ISSUES-DIFF-S><ISSUES-DIFF-9>" DELIMITED BY SIZE
+               ISSUES-DIFF-9               DELIMITED BY SIZE
+               "</ISSUES-DIFF-9><ESTC-VALUE>" DELIMITED BY SIZE
+               ESTC-VALUE                  DELIMITED BY SIZE
+               "</ESTC-VALUE><ESTD-VALUE>"  DELIMITED BY SIZE
+               ESTD-VALUE                  DELIMITED BY SIZE
+               "</ESTD-VALUE><TOTAL-ISSUES-T-1>" DELIMITED BY SIZE
+               TOTAL-ISSUES-T-1            DELIMITED BY SIZE
+               "</TOTAL-ISSUES-T-1>"       DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE.
+      *
+       2340-WRITE-OBJ-XML.
+           MOVE SPACES TO XML-LINE
+           STRING "    <OBJ-ID>" DELIMITED BY SIZE
+               OBJ-ID                   DELIMITED BY SIZE
+               "</OBJ-ID><OBJ-STOCK-NOS>" DELIMITED BY SIZE
+               OBJ-STOCK-NOS            DELIMITED BY SIZE
+               "</OBJ-STOCK-NOS><OBJ-NOS-DIFF-S>" DELIMITED BY SIZE
+               OBJ-NOS-DIFF-S           DELIMITED BY SIZE
+               "</OBJ-NOS-DIFF-S><OBJ-NOS-DIFF-9>" DELIMITED BY SIZE
+               OBJ-NOS-DIFF-9           DELIMITED BY SIZE
+               "</OBJ-NOS-DIFF-9><OBJ-PRICE>" DELIMITED BY SIZE
+               OBJ-PRICE                DELIMITED BY SIZE
+               "</OBJ-PRICE><OBJ-LIEU-MARK>" DELIMITED BY SIZE
+               OBJ-LIEU-MARK            DELIMITED BY SIZE
+               "</OBJ-LIEU-MARK><OBJ-SUSPEND>" DELIMITED BY SIZE
+               OBJ-SUSPEND              DELIMITED BY SIZE
+               "</OBJ-SUSPEND>"         DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE.
+      *
+       2350-WRITE-CTRL-XML.
+           MOVE SPACES TO XML-LINE
+           STRING "    <CREATION-S>" DELIMITED BY SIZE
+               CREATION-S                  DELIMITED BY SIZE
+               "</CREATION-S><REDEMPTION-S>" DELIMITED BY SIZE
+               REDEMPTION-S                DELIMITED BY SIZE
+               "</REDEMPTION-S><CREATION-C>" DELIMITED BY SIZE
+               CREATION-C                  DELIMITED BY SIZE
+               "</CREATION-C><REDEMPTION-C>" DELIMITED BY SIZE
+               REDEMPTION-C                DELIMITED BY SIZE
+               "</REDEMPTION-C><BASKET-VALUE>" DELIMITED BY SIZE
+               BASKET-VALUE                DELIMITED BY SIZE
+               "</BASKET-VALUE><MAX-ISSUES>" DELIMITED BY SIZE
+               MAX-ISSUES                  DELIMITED BY SIZE
+               "</MAX-ISSUES><BASKET-VALUE-P>" DELIMITED BY SIZE
+               BASKET-VALUE-P              DELIMITED BY SIZE
+               "</BASKET-VALUE-P><DIFF-BASKET-VALUE-S>"
+                                            DELIMITED BY SIZE
+               DIFF-BASKET-VALUE-S         DELIMITED BY SIZE
+               "</DIFF-BASKET-VALUE-S><DIFF-BASKET-VALUE-9>"
+                                            DELIMITED BY SIZE
+               DIFF-BASKET-VALUE-9         DELIMITED BY SIZE
+               "</DIFF-BASKET-VALUE-9>"    DELIMITED BY SIZE
+               INTO XML-LINE
+           END-STRING
+           WRITE XML-LINE.
+      *
+      *    escapes &, <, >, and ' in WS-ESC-IN(1:WS-ESC-IN-LEN) into
+      *    WS-ESC-OUT, leaving the result length in WS-ESC-OUT-LEN -
+      *    COBOL has no variable-length string-replace, so this walks
+      *    the source one byte at a time.
+       9100-XML-ESCAPE-FIELD.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE ZERO   TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-IN-LEN
+               MOVE WS-ESC-IN (WS-ESC-IDX:1) TO WS-ESC-CH
+               EVALUATE WS-ESC-CH
+                   WHEN "&"
+                       MOVE "&amp;" TO
+                           WS-ESC-OUT (WS-ESC-OUT-LEN + 1:5)
+                       ADD 5 TO WS-ESC-OUT-LEN
+                   WHEN "<"
+                       MOVE "&lt;" TO
+                           WS-ESC-OUT (WS-ESC-OUT-LEN + 1:4)
+                       ADD 4 TO WS-ESC-OUT-LEN
+                   WHEN ">"
+                       MOVE "&gt;" TO
+                           WS-ESC-OUT (WS-ESC-OUT-LEN + 1:4)
+                       ADD 4 TO WS-ESC-OUT-LEN
+                   WHEN "'"
+                       MOVE "&apos;" TO
+                           WS-ESC-OUT (WS-ESC-OUT-LEN + 1:6)
+                       ADD 6 TO WS-ESC-OUT-LEN
+                   WHEN OTHER
+                       ADD 1 TO WS-ESC-OUT-LEN
+                       MOVE WS-ESC-CH TO
+                           WS-ESC-OUT (WS-ESC-OUT-LEN:1)
+               END-EVALUATE
+           END-PERFORM.
