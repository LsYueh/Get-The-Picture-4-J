@@ -0,0 +1,130 @@
+      * 檔案名稱：M02EDIT
+      *---------------------------------------------------------------
+      * M02（申購/買回明細申報檔）部位勾稽檢核
+      * 每筆依 STKNO 將 NORMAL-STOCK-NOS + BORROW-STOCK-NOS 與
+      * T1-STOCK-NOS + T-STOCK-NOS 相比較，若庫存/借券部位不足以
+      * 支應 T-1 淨入庫加 T 日淨入庫，短缺數必須等於 LACK-STOCK-NOS，
+      * 否則本筆掛 ERROR-CODE，於送件 TWSE 前先行攔截。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02EDIT.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-FILE-OUT ASSIGN TO "M02OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-EDIT-RPT ASSIGN TO "M02ERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  M02-FILE-OUT
+           RECORDING MODE IS F.
+       01  M02-OUT-REC          PIC X(150).
+      *
+       FD  M02-EDIT-RPT
+           RECORDING MODE IS F.
+       01  M02-RPT-LINE         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-CNT      PIC 9(07) VALUE ZERO.
+           05  WS-ERROR-CNT     PIC 9(07) VALUE ZERO.
+       01  WS-WORK-FIELDS.
+           05  WS-AVAILABLE     PIC 9(11) VALUE ZERO.
+           05  WS-REQUIRED      PIC 9(11) VALUE ZERO.
+           05  WS-EXPECT-LACK   PIC 9(11) VALUE ZERO.
+       01  WS-RPT-DETAIL.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-BROKER-ID    PIC X(04).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-SEQNO        PIC X(03).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-STKNO        PIC X(06).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-AVAILABLE    PIC ZZZZZZZZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-REQUIRED     PIC ZZZZZZZZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-LACK         PIC ZZZZZZZZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-EXPECT-LACK  PIC ZZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M02 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           IF WS-ERROR-CNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT M02-FILE-OUT
+           OPEN OUTPUT M02-EDIT-RPT
+           MOVE "  BROKER SEQ STKNO   AVAILABLE   REQUIRED       LACK "
+              & "EXPECT-LACK" TO M02-RPT-LINE
+           WRITE M02-RPT-LINE
+           PERFORM 2100-READ-M02.
+      *
+       2000-PROCESS-M02.
+           ADD 1 TO WS-READ-CNT
+           PERFORM 2200-EDIT-BALANCE
+           WRITE M02-OUT-REC FROM M02
+           PERFORM 2100-READ-M02.
+      *
+       2100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2200-EDIT-BALANCE.
+      *    可支應部位 = 庫存 + 借券；應支應數 = T-1淨入庫 + T日淨入庫
+           COMPUTE WS-AVAILABLE =
+               NORMAL-STOCK-NOS OF M02
+             + BORROW-STOCK-NOS OF M02
+           COMPUTE WS-REQUIRED =
+               T1-STOCK-NOS OF M02
+             + T-STOCK-NOS OF M02
+           IF WS-AVAILABLE < WS-REQUIRED
+               COMPUTE WS-EXPECT-LACK = WS-REQUIRED - WS-AVAILABLE
+           ELSE
+               MOVE ZERO TO WS-EXPECT-LACK
+           END-IF
+           IF LACK-STOCK-NOS OF M02 NOT = WS-EXPECT-LACK
+               MOVE "01" TO ERROR-CODE OF M02
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF.
+      *
+       2300-WRITE-EXCEPTION.
+           ADD 1 TO WS-ERROR-CNT
+           MOVE SPACES        TO M02-RPT-LINE
+           MOVE BROKER-ID OF M02 TO RPT-BROKER-ID
+           MOVE SEQNO OF M02     TO RPT-SEQNO
+           MOVE STKNO OF M02     TO RPT-STKNO
+           MOVE WS-AVAILABLE            TO RPT-AVAILABLE
+           MOVE WS-REQUIRED             TO RPT-REQUIRED
+           MOVE LACK-STOCK-NOS OF M02 TO RPT-LACK
+           MOVE WS-EXPECT-LACK          TO RPT-EXPECT-LACK
+           MOVE WS-RPT-DETAIL           TO M02-RPT-LINE
+           WRITE M02-RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M02-FILE-IN
+           CLOSE M02-FILE-OUT
+           CLOSE M02-EDIT-RPT
+           DISPLAY "M02EDIT READ=" WS-READ-CNT " ERRORS=" WS-ERROR-CNT.
