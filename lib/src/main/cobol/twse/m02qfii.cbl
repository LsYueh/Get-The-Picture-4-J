@@ -0,0 +1,104 @@
+      * 檔案名稱：M02QFII
+      *---------------------------------------------------------------
+      * QFII 可贖股數（QFII-AVB-STOCK-NOS）低水位警示
+      * 讀取控制參數檔取得可設定門檻值，逐筆檢視 M02，低於門檻者
+      * 列入當日警示清單，讓外資部門當日即掌握，不必等 TWSE 因
+      * QFII 額度退件才發現。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02QFII.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE-IN ASSIGN TO "QFIIPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QFII-ALERT-RPT ASSIGN TO "M02QRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  PARM-FILE-IN
+           RECORDING MODE IS F.
+       01  PARM-REC.
+           05  PARM-QFII-THRESHOLD PIC 9(10).
+      *
+       FD  QFII-ALERT-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE             PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+       01  WS-THRESHOLD         PIC 9(10) VALUE 1000000.
+       01  WS-ALERT-CNT         PIC 9(07) VALUE ZERO.
+       01  RPT-DETAIL.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID       PIC X(06).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-BROKER-ID    PIC X(04).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-STKNO        PIC X(06).
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  RPT-QFII-AVB     PIC Z(9)9.
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  RPT-THRESHOLD    PIC Z(9)9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-M02 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-THRESHOLD-PARM
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT QFII-ALERT-RPT
+           MOVE "QFII AVAILABLE-SHARES THRESHOLD ALERT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-READ-M02.
+      *
+       1100-READ-THRESHOLD-PARM.
+           OPEN INPUT PARM-FILE-IN
+           READ PARM-FILE-IN
+               AT END CONTINUE
+               NOT AT END MOVE PARM-QFII-THRESHOLD TO WS-THRESHOLD
+           END-READ
+           CLOSE PARM-FILE-IN.
+      *
+       2000-CHECK-M02.
+           IF QFII-AVB-STOCK-NOS < WS-THRESHOLD
+               PERFORM 2200-WRITE-ALERT
+           END-IF
+           PERFORM 2100-READ-M02.
+      *
+       2100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2200-WRITE-ALERT.
+           ADD 1 TO WS-ALERT-CNT
+           MOVE SPACES        TO RPT-LINE
+           MOVE ETF-ID         TO RPT-ETF-ID
+           MOVE BROKER-ID      TO RPT-BROKER-ID
+           MOVE STKNO          TO RPT-STKNO
+           MOVE QFII-AVB-STOCK-NOS TO RPT-QFII-AVB
+           MOVE WS-THRESHOLD   TO RPT-THRESHOLD
+           MOVE RPT-DETAIL     TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M02-FILE-IN
+           CLOSE QFII-ALERT-RPT
+           DISPLAY "M02QFII ALERTS=" WS-ALERT-CNT.
