@@ -0,0 +1,106 @@
+      * 檔案名稱：M05PCF
+      *---------------------------------------------------------------
+      * 由 M05（FIELD-NAME = "OBJ "）逐筆列示成分股 OBJ-ID、
+      * OBJ-STOCK-NOS、OBJ-PRICE、OBJ-LIEU-MARK、OBJ-SUSPEND，依
+      * ETF-ID 換頁（假設輸入已依 ETF-ID 排序），組成當日一份完整
+      * 的實物申購/買回清單（PCF）報表，取代原始檔逐筆散落的呈現。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05PCF.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PCF-RPT     ASSIGN TO "M05PRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  PCF-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-PRIOR-ETF-ID     PIC X(06) VALUE SPACES.
+       01  WS-LINE-CNT         PIC 9(07) VALUE ZERO.
+       01  RPT-ETF-HEADING.
+           05  FILLER          PIC X(19) VALUE "PCF COMPOSITION FOR".
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  H-ETF-ID        PIC X(06).
+       01  RPT-COL-HEADING.
+           05  FILLER PIC X(60) VALUE
+               "  OBJ-ID  STOCK-NOS      PRICE   LIEU SUSPEND".
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-OBJ-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-STOCK-NOS   PIC Z(7)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-PRICE       PIC Z(5)9.9(4).
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  RPT-LIEU-MARK   PIC X(01).
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RPT-SUSPEND     PIC X(01).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT PCF-RPT
+           PERFORM 1100-READ-M05.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           IF FIELD-NAME OF M05 = "OBJ "
+               IF ETF-ID OF M05 NOT = WS-PRIOR-ETF-ID
+                   PERFORM 2100-WRITE-ETF-HEADING
+                   MOVE ETF-ID OF M05 TO WS-PRIOR-ETF-ID
+               END-IF
+               PERFORM 2200-WRITE-OBJ-DETAIL
+           END-IF
+           PERFORM 1100-READ-M05.
+      *
+       2100-WRITE-ETF-HEADING.
+           MOVE SPACES         TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ETF-ID OF M05  TO H-ETF-ID
+           MOVE RPT-ETF-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE RPT-COL-HEADING TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       2200-WRITE-OBJ-DETAIL.
+           ADD 1 TO WS-LINE-CNT
+           MOVE SPACES         TO RPT-LINE
+           MOVE OBJ-ID          TO RPT-OBJ-ID
+           MOVE OBJ-STOCK-NOS   TO RPT-STOCK-NOS
+           MOVE OBJ-PRICE       TO RPT-PRICE
+           MOVE OBJ-LIEU-MARK   TO RPT-LIEU-MARK
+           MOVE OBJ-SUSPEND     TO RPT-SUSPEND
+           MOVE RPT-DETAIL      TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE PCF-RPT
+           DISPLAY "M05PCF CONSTITUENT-LINES=" WS-LINE-CNT.
