@@ -0,0 +1,142 @@
+      * 檔案名稱：M05VSAM
+      *---------------------------------------------------------------
+      * M05 索引查詢檔建置
+      * 將每日 M05 循序檔轉載為以 ETF-ID+FIELD-NAME+PUBLISH-DATE 為
+      * key 之索引檔（M05-VSAM-REC），供下游線上查詢程式以複合鍵
+      * 直接存取單筆資料，取代循序全檔掃描。建檔後另提供一段以
+      * key 查詢的驗證迴圈，作法比照 M02INQ 之線上查詢畫面精神。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05VSAM.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN  ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M05-VSAM-FILE ASSIGN TO "M05VSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VKEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  M05-VSAM-FILE
+           RECORDING MODE IS F.
+           COPY "m05vkey.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+           05  WS-DONE-SW      PIC X(01) VALUE 'N'.
+               88  WS-DONE               VALUE 'Y'.
+       01  WS-LOAD-CNT         PIC 9(07) VALUE ZERO.
+       01  WS-REJECT-CNT       PIC 9(07) VALUE ZERO.
+       01  WS-LAST-GROUP.
+           05  WS-LAST-ETF-ID      PIC X(06) VALUE SPACES.
+           05  WS-LAST-FIELD-NAME  PIC X(04) VALUE SPACES.
+           05  WS-LAST-PUB-DATE    PIC 9(08) VALUE ZERO.
+       01  WS-GROUP-SEQ        PIC 9(05) VALUE ZERO.
+       01  WS-LOOKUP-ETF-ID    PIC X(06).
+       01  WS-LOOKUP-FLD-NAME  PIC X(04).
+       01  WS-LOOKUP-PUB-DATE  PIC 9(08).
+       01  WS-LOOKUP-SEQ       PIC 9(05).
+       01  WS-MORE-CHOICE      PIC X(01).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-BUILD-VSAM-FILE
+           PERFORM 2000-LOOKUP-LOOP UNTIL WS-DONE
+           STOP RUN.
+      *
+       1000-BUILD-VSAM-FILE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT M05-VSAM-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 1100-READ-M05
+           PERFORM UNTIL WS-EOF
+               PERFORM 1200-LOAD-VSAM-RECORD
+               PERFORM 1100-READ-M05
+           END-PERFORM
+           CLOSE M05-FILE-IN
+           CLOSE M05-VSAM-FILE
+           DISPLAY "M05VSAM RECORDS LOADED=" WS-LOAD-CNT
+               " REJECTED=" WS-REJECT-CNT.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+      *    VKEY-SEQ = this row's position within its own ETF-ID/
+      *    FIELD-NAME/PUBLISH-DATE group (OBJ constituent rows, the
+      *    commonest repeat, arrive grouped together on the daily
+      *    feed), keeping VKEY unique for WRITE.
+       1200-LOAD-VSAM-RECORD.
+           IF ETF-ID OF M05 = WS-LAST-ETF-ID
+              AND FIELD-NAME    = WS-LAST-FIELD-NAME
+              AND PUBLISH-DATE  = WS-LAST-PUB-DATE
+               ADD 1 TO WS-GROUP-SEQ
+           ELSE
+               MOVE 1            TO WS-GROUP-SEQ
+               MOVE ETF-ID OF M05 TO WS-LAST-ETF-ID
+               MOVE FIELD-NAME   TO WS-LAST-FIELD-NAME
+               MOVE PUBLISH-DATE TO WS-LAST-PUB-DATE
+           END-IF
+           MOVE ETF-ID OF M05    TO VKEY-ETF-ID
+           MOVE FIELD-NAME       TO VKEY-FIELD-NAME
+           MOVE PUBLISH-DATE     TO VKEY-PUBLISH-DATE
+           MOVE WS-GROUP-SEQ     TO VKEY-SEQ
+           MOVE PD-ID            TO VDATA-PD-ID
+           MOVE PUBLISH-TIME     TO VDATA-PUBLISH-TIME
+           MOVE FIELD-DATA       TO VDATA-FIELD-DATA
+           WRITE M05-VSAM-REC
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-CNT
+                   DISPLAY "M05VSAM DUPLICATE KEY SKIPPED - ETF-ID="
+                       VKEY-ETF-ID " FIELD-NAME=" VKEY-FIELD-NAME
+                       " PUBLISH-DATE=" VKEY-PUBLISH-DATE
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-CNT
+           END-WRITE.
+      *
+       2000-LOOKUP-LOOP.
+           OPEN INPUT M05-VSAM-FILE
+           DISPLAY "LOOKUP ETF-ID: "     WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-ETF-ID
+           DISPLAY "LOOKUP FIELD-NAME: " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-FLD-NAME
+           DISPLAY "LOOKUP PUBLISH-DATE: " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-PUB-DATE
+           DISPLAY "LOOKUP SEQ (1 FOR FIRST IN GROUP): "
+               WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-SEQ
+           MOVE WS-LOOKUP-ETF-ID   TO VKEY-ETF-ID
+           MOVE WS-LOOKUP-FLD-NAME TO VKEY-FIELD-NAME
+           MOVE WS-LOOKUP-PUB-DATE TO VKEY-PUBLISH-DATE
+           MOVE WS-LOOKUP-SEQ      TO VKEY-SEQ
+           READ M05-VSAM-FILE
+               INVALID KEY     MOVE 'N' TO WS-FOUND-SW
+               NOT INVALID KEY MOVE 'Y' TO WS-FOUND-SW
+           END-READ
+           IF WS-FOUND
+               DISPLAY "FOUND - PD-ID=" VDATA-PD-ID
+                   " PUBLISH-TIME=" VDATA-PUBLISH-TIME
+           ELSE
+               DISPLAY "M05-VSAM RECORD NOT FOUND FOR KEY ENTERED"
+           END-IF
+           CLOSE M05-VSAM-FILE
+           DISPLAY "LOOKUP ANOTHER KEY (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-MORE-CHOICE
+           IF WS-MORE-CHOICE NOT = "Y" AND WS-MORE-CHOICE NOT = "y"
+               SET WS-DONE TO TRUE
+           END-IF.
