@@ -0,0 +1,179 @@
+      * 檔案名稱：M02ACCT
+      *---------------------------------------------------------------
+      * 依 M02-KEY（BROKER-ID THRU SEQNO）及 ACNT（ACNT-BROKER THRU
+      * ACNT-NO）分組小計，列示每一筆申報（M02-KEY）之庫存部位
+      * 合計，以及每一帳戶（ACNT）當日淨變動（NORMAL-STOCK-NOS 減
+      * STOCK-NOS-5 前日申購/買回部位），供營業櫃檯掌握券商/帳戶
+      * 部位變化，免除逐次以查詢語法重算 KEY 欄位。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02ACCT.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-RPT    ASSIGN TO "M02ARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  ACCT-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+      *
+      *    小計表一：以 M02-KEY（申報批次）為單位
+       01  WS-KEY-TABLE.
+           05  WS-KEY-CNT      PIC 9(04) VALUE ZERO.
+           05  WS-KEY-ENTRY OCCURS 500 TIMES
+                   INDEXED BY KEY-IDX.
+               10  WS-KEY-M02KEY      PIC X(15).
+               10  WS-KEY-NORMAL      PIC 9(12).
+               10  WS-KEY-STOCK5      PIC 9(12).
+      *
+      *    小計表二：以帳戶（ACNT）為單位
+       01  WS-ACNT-TABLE.
+           05  WS-ACNT-CNT     PIC 9(04) VALUE ZERO.
+           05  WS-ACNT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY ACNT-IDX.
+               10  WS-ACNT-KEY        PIC X(11).
+               10  WS-ACNT-NORMAL     PIC 9(12).
+               10  WS-ACNT-STOCK5     PIC 9(12).
+               10  WS-ACNT-NET-MOVE   PIC S9(12).
+      *
+       01  RPT-KEY-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-K-BROKER    PIC X(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-K-SEQNO     PIC X(03).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-K-NORMAL    PIC Z(11)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-K-STOCK5    PIC Z(11)9.
+      *
+       01  RPT-ACNT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-A-BROKER    PIC X(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-A-ACNTNO    PIC 9(07).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-A-NORMAL    PIC Z(11)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-A-STOCK5    PIC Z(11)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-A-NETMOVE   PIC -Z(10)9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE UNTIL WS-EOF
+           PERFORM 3000-PRINT-KEY-SUBTOTALS
+           PERFORM 4000-PRINT-ACNT-SUBTOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT ACCT-RPT
+           MOVE "M02-KEY SUBTOTAL (BROKER/SEQNO)" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M02.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-ACCUMULATE.
+           PERFORM 2100-ACCUM-BY-M02KEY
+           PERFORM 2200-ACCUM-BY-ACNT
+           PERFORM 1100-READ-M02.
+      *
+       2100-ACCUM-BY-M02KEY.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING KEY-IDX FROM 1 BY 1
+                   UNTIL KEY-IDX > WS-KEY-CNT
+               IF WS-KEY-M02KEY (KEY-IDX) = M02-KEY
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-KEY-CNT
+               SET KEY-IDX TO WS-KEY-CNT
+               MOVE M02-KEY TO WS-KEY-M02KEY (KEY-IDX)
+               MOVE ZERO    TO WS-KEY-NORMAL (KEY-IDX)
+               MOVE ZERO    TO WS-KEY-STOCK5 (KEY-IDX)
+           END-IF
+           ADD NORMAL-STOCK-NOS TO WS-KEY-NORMAL (KEY-IDX)
+           ADD STOCK-NOS-5      TO WS-KEY-STOCK5 (KEY-IDX).
+      *
+       2200-ACCUM-BY-ACNT.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING ACNT-IDX FROM 1 BY 1
+                   UNTIL ACNT-IDX > WS-ACNT-CNT
+               IF WS-ACNT-KEY (ACNT-IDX) = ACNT
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ACNT-CNT
+               SET ACNT-IDX TO WS-ACNT-CNT
+               MOVE ACNT TO WS-ACNT-KEY (ACNT-IDX)
+               MOVE ZERO TO WS-ACNT-NORMAL (ACNT-IDX)
+               MOVE ZERO TO WS-ACNT-STOCK5 (ACNT-IDX)
+               MOVE ZERO TO WS-ACNT-NET-MOVE (ACNT-IDX)
+           END-IF
+           ADD NORMAL-STOCK-NOS TO WS-ACNT-NORMAL (ACNT-IDX)
+           ADD STOCK-NOS-5      TO WS-ACNT-STOCK5 (ACNT-IDX)
+           COMPUTE WS-ACNT-NET-MOVE (ACNT-IDX) =
+               WS-ACNT-NORMAL (ACNT-IDX) - WS-ACNT-STOCK5 (ACNT-IDX).
+      *
+       3000-PRINT-KEY-SUBTOTALS.
+           PERFORM VARYING KEY-IDX FROM 1 BY 1
+                   UNTIL KEY-IDX > WS-KEY-CNT
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-KEY-M02KEY (KEY-IDX) (1:4)  TO RPT-K-BROKER
+               MOVE WS-KEY-M02KEY (KEY-IDX) (13:3) TO RPT-K-SEQNO
+               MOVE WS-KEY-NORMAL (KEY-IDX)        TO RPT-K-NORMAL
+               MOVE WS-KEY-STOCK5 (KEY-IDX)        TO RPT-K-STOCK5
+               MOVE RPT-KEY-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+      *
+       4000-PRINT-ACNT-SUBTOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ACCOUNT (ACNT) NET MOVEMENT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING ACNT-IDX FROM 1 BY 1
+                   UNTIL ACNT-IDX > WS-ACNT-CNT
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-ACNT-KEY (ACNT-IDX) (1:4)   TO RPT-A-BROKER
+               MOVE WS-ACNT-KEY (ACNT-IDX) (5:7)   TO RPT-A-ACNTNO
+               MOVE WS-ACNT-NORMAL (ACNT-IDX)      TO RPT-A-NORMAL
+               MOVE WS-ACNT-STOCK5 (ACNT-IDX)      TO RPT-A-STOCK5
+               MOVE WS-ACNT-NET-MOVE (ACNT-IDX)    TO RPT-A-NETMOVE
+               MOVE RPT-ACNT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+      *
+       9000-TERMINATE.
+           CLOSE M02-FILE-IN
+           CLOSE ACCT-RPT
+           DISPLAY "M02ACCT KEYS=" WS-KEY-CNT " ACCOUNTS=" WS-ACNT-CNT.
