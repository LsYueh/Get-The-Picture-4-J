@@ -0,0 +1,185 @@
+      * 檔案名稱：M02ARBT
+      *---------------------------------------------------------------
+      * 套利部位趨勢報表
+      * 將當日 M02 各筆 ARBITRAGE-NOS 併入週累計歷史檔（跨日以
+      * OPEN EXTEND 累加，作法比照 M05NAVH 之歷史檔寫法），再讀取
+      * 累計歷史檔，依 ETF-ID/STKNO 加總本週套利賣空部位，供風控
+      * 追蹤部位是否持續擴大。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02ARBT.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN  ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARB-HIST-FILE ASSIGN TO "M02ARBH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARBT-RPT     ASSIGN TO "M02ARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  ARB-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "m02arbh.cpy".
+      *
+       FD  ARBT-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+       01  WS-TODAY-DATE       PIC 9(08) VALUE ZERO.
+       01  WS-WEEK-DATES.
+           05  WS-REF-MONDAY-INT   PIC 9(07).
+           05  WS-TODAY-INT        PIC 9(07).
+           05  WS-DOW              PIC 9(01).
+           05  WS-WEEK-START-INT   PIC 9(07).
+           05  WS-HIST-INT         PIC 9(07).
+       01  WS-TREND-TABLE.
+           05  WS-TREND-CNT    PIC 9(03) VALUE ZERO.
+           05  WS-TREND-ENTRY OCCURS 500 TIMES
+                   INDEXED BY TRD-IDX.
+               10  WS-TRD-ETF-ID       PIC X(06).
+               10  WS-TRD-STKNO        PIC X(06).
+               10  WS-TRD-DAY-CNT      PIC 9(03).
+               10  WS-TRD-WEEK-TOTAL   PIC 9(12).
+               10  WS-TRD-LATEST-DATE  PIC 9(08).
+       01  RPT-HEADING.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(06) VALUE "ETF-ID".
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(05) VALUE "STKNO".
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(05) VALUE "DAYS=".
+           05  FILLER          PIC X(04) VALUE SPACES.
+           05  FILLER          PIC X(11) VALUE "WEEK-TOTAL=".
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  FILLER          PIC X(12) VALUE "LATEST-DATE=".
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-STKNO       PIC X(06).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-DAY-CNT     PIC ZZ9.
+           05  FILLER          PIC X(06) VALUE SPACES.
+           05  RPT-WEEK-TOTAL  PIC Z(10)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-LATEST-DATE PIC 9(08).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPEND-TODAYS-DETAIL UNTIL WS-EOF
+           CLOSE M02-FILE-IN
+           CLOSE ARB-HIST-FILE
+           PERFORM 3000-BUILD-TREND-FROM-HISTORY
+           PERFORM 4000-PRINT-TREND-REPORT
+           CLOSE ARBT-RPT
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M02-FILE-IN
+           OPEN EXTEND ARB-HIST-FILE
+           OPEN OUTPUT ARBT-RPT
+           MOVE "M02 ARBITRAGE POSITION WEEKLY TREND REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M02.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-APPEND-TODAYS-DETAIL.
+           MOVE ETF-ID  TO ARBH-ETF-ID
+           MOVE STKNO   TO ARBH-STKNO
+           MOVE TX-DATE TO ARBH-TX-DATE
+           MOVE TX-DATE TO WS-TODAY-DATE
+           MOVE ARBITRAGE-NOS TO ARBH-ARBITRAGE-NOS
+           WRITE ARB-HIST-REC
+           PERFORM 1100-READ-M02.
+      *
+      *    以當日 M02 來檔日期所屬週的星期一為基準，歷史檔中早於
+      *    本週一的舊資料不計入本週累計（2001/01/01 為已知星期一，
+      *    供換算週幾之基準）。
+       3000-BUILD-TREND-FROM-HISTORY.
+           COMPUTE WS-REF-MONDAY-INT =
+               FUNCTION INTEGER-OF-DATE (20010101)
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           COMPUTE WS-DOW =
+               FUNCTION MOD (WS-TODAY-INT - WS-REF-MONDAY-INT, 7)
+           COMPUTE WS-WEEK-START-INT = WS-TODAY-INT - WS-DOW
+           OPEN INPUT ARB-HIST-FILE
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 3100-READ-HISTORY
+           PERFORM UNTIL WS-EOF
+               COMPUTE WS-HIST-INT =
+                   FUNCTION INTEGER-OF-DATE (ARBH-TX-DATE)
+               IF WS-HIST-INT >= WS-WEEK-START-INT
+                   PERFORM 3200-FIND-OR-ADD-TREND
+                   ADD 1 TO WS-TRD-DAY-CNT (TRD-IDX)
+                   ADD ARBH-ARBITRAGE-NOS TO WS-TRD-WEEK-TOTAL (TRD-IDX)
+                   IF ARBH-TX-DATE > WS-TRD-LATEST-DATE (TRD-IDX)
+                       MOVE ARBH-TX-DATE TO WS-TRD-LATEST-DATE (TRD-IDX)
+                   END-IF
+               END-IF
+               PERFORM 3100-READ-HISTORY
+           END-PERFORM
+           CLOSE ARB-HIST-FILE.
+      *
+       3100-READ-HISTORY.
+           READ ARB-HIST-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       3200-FIND-OR-ADD-TREND.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING TRD-IDX FROM 1 BY 1
+                   UNTIL TRD-IDX > WS-TREND-CNT
+               IF WS-TRD-ETF-ID (TRD-IDX) = ARBH-ETF-ID
+                  AND WS-TRD-STKNO (TRD-IDX) = ARBH-STKNO
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-TREND-CNT
+               SET TRD-IDX TO WS-TREND-CNT
+               MOVE ARBH-ETF-ID TO WS-TRD-ETF-ID (TRD-IDX)
+               MOVE ARBH-STKNO  TO WS-TRD-STKNO (TRD-IDX)
+               MOVE ZERO        TO WS-TRD-DAY-CNT (TRD-IDX)
+               MOVE ZERO        TO WS-TRD-WEEK-TOTAL (TRD-IDX)
+               MOVE ZERO        TO WS-TRD-LATEST-DATE (TRD-IDX)
+           END-IF.
+      *
+       4000-PRINT-TREND-REPORT.
+           MOVE SPACES        TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE RPT-HEADING   TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING TRD-IDX FROM 1 BY 1
+                   UNTIL TRD-IDX > WS-TREND-CNT
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-TRD-ETF-ID (TRD-IDX)      TO RPT-ETF-ID
+               MOVE WS-TRD-STKNO (TRD-IDX)       TO RPT-STKNO
+               MOVE WS-TRD-DAY-CNT (TRD-IDX)     TO RPT-DAY-CNT
+               MOVE WS-TRD-WEEK-TOTAL (TRD-IDX)  TO RPT-WEEK-TOTAL
+               MOVE WS-TRD-LATEST-DATE (TRD-IDX) TO RPT-LATEST-DATE
+               MOVE RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
