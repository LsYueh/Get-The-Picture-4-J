@@ -0,0 +1,214 @@
+      * 檔案名稱：M05DISP
+      *---------------------------------------------------------------
+      * M05 FIELD-NAME 分類統計暨還原點程式
+      * M05 一檔混合 COMT/CMEN/ANCE/OBJ /CTRL 五種邏輯紀錄（以
+      * FIELD-DATA REDEFINES 依 FIELD-NAME 區分），本程式依序讀取
+      * M05，依 FIELD-NAME 分類累計筆數（供控制報表核對用），並每處理
+      * WS-CKPT-INTERVAL 筆即寫入還原點檔（PUBLISH-DATE/
+      * PUBLISH-TIME/FIELD-NAME），供大檔異常中斷後可自還原點續跑，
+      * 免除從頭重跑整批。
+      * 各欄位型態之實質業務處理（NAV 歷史、PCF、中英文公告、受益權
+      * 單位數變動、一籃子市值變動、成份股暫停買賣提示）分別由
+      * M05NAVH、M05PCF、M05ANNC、M05ISSV、M05BSKV、M05SUSP 六支獨立
+      * 程式各自讀取 M05 檔處理，本程式僅負責分類計數與還原點，
+      * 並不呼叫上述程式、亦不代其執行業務邏輯。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05DISP.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE   ASSIGN TO "M05CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISP-RPT    ASSIGN TO "M05DRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+           COPY "m05ckpt.cpy".
+      *
+       FD  DISP-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-RESTART-SW   PIC X(01) VALUE 'N'.
+               88  WS-RESTARTING         VALUE 'Y'.
+           05  WS-HAVE-CKPT-SW PIC X(01) VALUE 'N'.
+               88  WS-HAVE-CKPT          VALUE 'Y'.
+       01  WS-CKPT-INTERVAL    PIC 9(05) VALUE 1000.
+       01  WS-COUNTERS.
+           05  WS-TOTAL-CNT    PIC 9(09) VALUE ZERO.
+           05  WS-COMT-CNT     PIC 9(07) VALUE ZERO.
+           05  WS-CMEN-CNT     PIC 9(07) VALUE ZERO.
+           05  WS-ANCE-CNT     PIC 9(07) VALUE ZERO.
+           05  WS-OBJ-CNT      PIC 9(07) VALUE ZERO.
+           05  WS-CTRL-CNT     PIC 9(07) VALUE ZERO.
+           05  WS-UNKNOWN-CNT  PIC 9(07) VALUE ZERO.
+       01  WS-SAVED-CKPT.
+           05  WS-SAVED-DATE   PIC 9(08) VALUE ZERO.
+           05  WS-SAVED-TIME   PIC 9(06) VALUE ZERO.
+           05  WS-SAVED-ETF-ID PIC X(06) VALUE SPACES.
+           05  WS-SAVED-FIELD  PIC X(04) VALUE SPACES.
+           05  WS-SAVED-CNT    PIC 9(09) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           IF WS-RESTARTING
+               MOVE "RESTART NEVER REACHED CHECKPOINT POSITION"
+                   TO RPT-LINE
+               WRITE RPT-LINE
+               DISPLAY "M05DISP ERROR - RESTART FILE SHORTER THAN "
+                   "CHECKPOINT POSITION, NOTHING PROCESSED"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 8100-WRITE-FINAL-CHECKPOINT
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PRIOR-CHECKPOINT
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT DISP-RPT
+           MOVE "M05 FIELD-NAME DISPATCH RUN" TO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-HAVE-CKPT
+               SET WS-RESTARTING TO TRUE
+               MOVE "RESTARTING AFTER LAST CHECKPOINT" TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF
+           PERFORM 1200-READ-M05.
+      *
+      *    只有狀態為 'I'（中途異常中斷）之還原點才需要續跑；正常跑畢
+      *    後寫入的 'C' 僅供稽核，留在檔中也不可觸發下一次執行續跑，
+      *    否則次日較短的檔案會被整批誤判略過。
+       1100-READ-PRIOR-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           READ CKPT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF CKPT-STATUS = "I"
+                       SET WS-HAVE-CKPT TO TRUE
+                       MOVE CKPT-PUBLISH-DATE TO WS-SAVED-DATE
+                       MOVE CKPT-PUBLISH-TIME TO WS-SAVED-TIME
+                       MOVE CKPT-ETF-ID       TO WS-SAVED-ETF-ID
+                       MOVE CKPT-FIELD-NAME   TO WS-SAVED-FIELD
+                       MOVE CKPT-RECORD-CNT   TO WS-SAVED-CNT
+                   END-IF
+           END-READ
+           CLOSE CKPT-FILE.
+      *
+       1200-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           ADD 1 TO WS-TOTAL-CNT
+           IF WS-RESTARTING
+               PERFORM 2100-SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM 2200-TALLY-RECORD
+               IF FUNCTION MOD (WS-TOTAL-CNT, WS-CKPT-INTERVAL) = 0
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 1200-READ-M05.
+      *
+      *    還原點之後的紀錄才開始重新處理，還原點本身視為已處理過。
+      *    以還原點記錄的累計筆數（CKPT-RECORD-CNT）為唯一比對依據，
+      *    避免同一 ETF-ID/PUBLISH-DATE/PUBLISH-TIME/FIELD-NAME 下
+      *    多筆（如同一籃子內多檔 OBJ 成份股）造成比對提前命中。
+       2100-SKIP-TO-CHECKPOINT.
+           IF WS-TOTAL-CNT = WS-SAVED-CNT
+               MOVE "N" TO WS-RESTART-SW
+           END-IF.
+      *
+      *    依 FIELD-NAME 歸類累計，供 9000-TERMINATE 控制計數輸出核對；
+      *    各類型之實際業務處理請見本檔首頁說明所列六支獨立程式。
+       2200-TALLY-RECORD.
+           EVALUATE FIELD-NAME OF M05
+               WHEN "COMT"
+                   PERFORM 5100-TALLY-COMT
+               WHEN "CMEN"
+                   PERFORM 5200-TALLY-CMEN
+               WHEN "ANCE"
+                   PERFORM 5300-TALLY-ANCE
+               WHEN "OBJ "
+                   PERFORM 5400-TALLY-OBJ
+               WHEN "CTRL"
+                   PERFORM 5500-TALLY-CTRL
+               WHEN OTHER
+                   PERFORM 5900-PROCESS-UNKNOWN
+           END-EVALUATE.
+      *
+       5100-TALLY-COMT.
+           ADD 1 TO WS-COMT-CNT.
+      *
+       5200-TALLY-CMEN.
+           ADD 1 TO WS-CMEN-CNT.
+      *
+       5300-TALLY-ANCE.
+           ADD 1 TO WS-ANCE-CNT.
+      *
+       5400-TALLY-OBJ.
+           ADD 1 TO WS-OBJ-CNT.
+      *
+       5500-TALLY-CTRL.
+           ADD 1 TO WS-CTRL-CNT.
+      *
+       5900-PROCESS-UNKNOWN.
+           ADD 1 TO WS-UNKNOWN-CNT
+           MOVE SPACES TO RPT-LINE
+           STRING "UNKNOWN FIELD-NAME: " FIELD-NAME OF M05
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       8000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE PUBLISH-DATE OF M05 TO CKPT-PUBLISH-DATE
+           MOVE PUBLISH-TIME OF M05 TO CKPT-PUBLISH-TIME
+           MOVE ETF-ID OF M05       TO CKPT-ETF-ID
+           MOVE FIELD-NAME OF M05   TO CKPT-FIELD-NAME
+           MOVE WS-TOTAL-CNT        TO CKPT-RECORD-CNT
+           MOVE "I"                 TO CKPT-STATUS
+           WRITE M05-CKPT-REC
+           CLOSE CKPT-FILE.
+      *
+      *    跑畢全檔後寫入，狀態為 'C'，表示此還原點已無須（亦不可）
+      *    用來續跑 - 參見 1100-READ-PRIOR-CHECKPOINT 之說明。
+       8100-WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE PUBLISH-DATE OF M05 TO CKPT-PUBLISH-DATE
+           MOVE PUBLISH-TIME OF M05 TO CKPT-PUBLISH-TIME
+           MOVE ETF-ID OF M05       TO CKPT-ETF-ID
+           MOVE FIELD-NAME OF M05   TO CKPT-FIELD-NAME
+           MOVE WS-TOTAL-CNT        TO CKPT-RECORD-CNT
+           MOVE "C"                 TO CKPT-STATUS
+           WRITE M05-CKPT-REC
+           CLOSE CKPT-FILE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE DISP-RPT
+           DISPLAY "M05DISP TOTAL=" WS-TOTAL-CNT
+               " COMT=" WS-COMT-CNT " CMEN=" WS-CMEN-CNT
+               " ANCE=" WS-ANCE-CNT " OBJ=" WS-OBJ-CNT
+               " CTRL=" WS-CTRL-CNT " UNKNOWN=" WS-UNKNOWN-CNT.
