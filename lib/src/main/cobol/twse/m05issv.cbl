@@ -0,0 +1,115 @@
+      * 檔案名稱：M05ISSV
+      *---------------------------------------------------------------
+      * 發行單位數差異檢核
+      * 就 M05 ANCE-DATA（FIELD-NAME="ANCE"）比較 TOTAL-ISSUES 與
+      * TOTAL-ISSUES-T-1 之差額，與檔案本身記載之 ISSUES-DIFF-S/
+      * ISSUES-DIFF-9（正負號+絕對值）互相比對，不一致時列印例外，
+      * 找出發行單位數與交易差異數對不上的情形。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05ISSV.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ISSV-RPT    ASSIGN TO "M05IRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  ISSV-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-COMPUTED-DIFF    PIC S9(13).
+       01  WS-STATED-DIFF      PIC S9(13).
+       01  WS-READ-CNT         PIC 9(05) VALUE ZERO.
+       01  WS-MISMATCH-CNT     PIC 9(05) VALUE ZERO.
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "TOTAL-ISSUES=".
+           05  RPT-TOTAL-ISSUES PIC Z(12)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(17) VALUE "TOTAL-ISSUES-T-1=".
+           05  RPT-ISSUES-T-1  PIC Z(12)9.
+       01  RPT-DETAIL2.
+           05  FILLER          PIC X(06) VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "COMPUTED-DIFF=".
+           05  RPT-COMP-DIFF   PIC -(12)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(13) VALUE "STATED-DIFF=".
+           05  RPT-STATED-DIFF PIC -(12)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-TIE-FLAG    PIC X(11).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT ISSV-RPT
+           MOVE "ISSUED-UNITS VARIANCE REPORT (M05 ANCE-DATA)"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M05.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           IF FIELD-NAME = "ANCE"
+               PERFORM 2100-CHECK-ISSUED-UNITS
+           END-IF
+           PERFORM 1100-READ-M05.
+      *
+       2100-CHECK-ISSUED-UNITS.
+           ADD 1 TO WS-READ-CNT
+           COMPUTE WS-COMPUTED-DIFF = TOTAL-ISSUES - TOTAL-ISSUES-T-1
+           IF ISSUES-DIFF-S = "-"
+               COMPUTE WS-STATED-DIFF = 0 - ISSUES-DIFF-9
+           ELSE
+               MOVE ISSUES-DIFF-9 TO WS-STATED-DIFF
+           END-IF
+           MOVE SPACES         TO RPT-LINE
+           MOVE ETF-ID OF M05   TO RPT-ETF-ID
+           MOVE TOTAL-ISSUES    TO RPT-TOTAL-ISSUES
+           MOVE TOTAL-ISSUES-T-1 TO RPT-ISSUES-T-1
+           MOVE RPT-DETAIL      TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES          TO RPT-LINE
+           MOVE WS-COMPUTED-DIFF TO RPT-COMP-DIFF
+           MOVE WS-STATED-DIFF   TO RPT-STATED-DIFF
+           IF WS-COMPUTED-DIFF = WS-STATED-DIFF
+               MOVE "TIES OUT"   TO RPT-TIE-FLAG
+           ELSE
+               MOVE "*MISMATCH*" TO RPT-TIE-FLAG
+               ADD 1 TO WS-MISMATCH-CNT
+           END-IF
+           MOVE RPT-DETAIL2     TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE ISSV-RPT
+           DISPLAY "M05ISSV RECORDS=" WS-READ-CNT
+               " MISMATCHES=" WS-MISMATCH-CNT.
