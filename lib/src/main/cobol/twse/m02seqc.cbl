@@ -0,0 +1,163 @@
+      * 檔案名稱：M02SEQC
+      *---------------------------------------------------------------
+      * SEQNO 缺號/重號檢核
+      * 依 BROKER-ID/TX-DATE 分組（對應 M02-KEY 之券商/申請日），
+      * 逐筆登記 SEQNO 出現次數，於送件 TWSE 前先行找出缺號或
+      * 重複之流水號，避免整批因流水號問題被退件才發現。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02SEQC.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE-IN ASSIGN TO "M02IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQC-RPT    ASSIGN TO "M02SRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m02.cpy".
+      *
+       FD  SEQC-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-FOUND-SW     PIC X(01) VALUE 'N'.
+               88  WS-FOUND              VALUE 'Y'.
+       01  WS-SEQNO-NUM        PIC 9(03).
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-CNT    PIC 9(03) VALUE ZERO.
+           05  WS-GROUP-ENTRY OCCURS 100 TIMES
+                   INDEXED BY GRP-IDX.
+               10  WS-GRP-BROKER-ID  PIC X(04).
+               10  WS-GRP-TX-DATE    PIC 9(08).
+               10  WS-GRP-MAX-SEEN   PIC 9(03).
+               10  WS-GRP-SEEN-COUNT PIC 9(02) OCCURS 999 TIMES
+                       INDEXED BY SEEN-IDX.
+       01  WS-GAP-CNT          PIC 9(05) VALUE ZERO.
+       01  WS-DUP-CNT          PIC 9(05) VALUE ZERO.
+       01  RPT-GROUP-HEADING.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(15) VALUE "SEQNO CHECK FOR".
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  H-BROKER-ID     PIC X(04).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(03) VALUE "TX=".
+           05  H-TX-DATE       PIC 9(08).
+       01  RPT-EXCEPTION.
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RPT-KIND        PIC X(09).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(07) VALUE "SEQNO=".
+           05  RPT-SEQNO       PIC 999.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(07) VALUE "COUNT=".
+           05  RPT-COUNT       PIC Z9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-SEQNOS UNTIL WS-EOF
+           PERFORM 3000-PRINT-EXCEPTIONS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M02-FILE-IN
+           OPEN OUTPUT SEQC-RPT
+           MOVE "M02 SEQNO GAP/DUPLICATE CONTROL REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M02.
+      *
+       1100-READ-M02.
+           READ M02-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-ACCUMULATE-SEQNOS.
+           PERFORM 2100-FIND-OR-ADD-GROUP
+           MOVE SEQNO TO WS-SEQNO-NUM
+           IF WS-SEQNO-NUM > WS-GRP-MAX-SEEN (GRP-IDX)
+               MOVE WS-SEQNO-NUM TO WS-GRP-MAX-SEEN (GRP-IDX)
+           END-IF
+           ADD 1 TO WS-GRP-SEEN-COUNT (GRP-IDX WS-SEQNO-NUM)
+           PERFORM 1100-READ-M02.
+      *
+       2100-FIND-OR-ADD-GROUP.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > WS-GROUP-CNT
+               IF WS-GRP-BROKER-ID (GRP-IDX) = BROKER-ID
+                  AND WS-GRP-TX-DATE (GRP-IDX) = TX-DATE
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-GROUP-CNT
+               SET GRP-IDX TO WS-GROUP-CNT
+               MOVE BROKER-ID TO WS-GRP-BROKER-ID (GRP-IDX)
+               MOVE TX-DATE   TO WS-GRP-TX-DATE (GRP-IDX)
+               MOVE ZERO      TO WS-GRP-MAX-SEEN (GRP-IDX)
+               PERFORM VARYING SEEN-IDX FROM 1 BY 1 UNTIL SEEN-IDX > 999
+                   MOVE ZERO TO WS-GRP-SEEN-COUNT (GRP-IDX SEEN-IDX)
+               END-PERFORM
+           END-IF.
+      *
+       3000-PRINT-EXCEPTIONS.
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > WS-GROUP-CNT
+               PERFORM 3100-PRINT-GROUP-HEADING
+               PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                       UNTIL SEEN-IDX > WS-GRP-MAX-SEEN (GRP-IDX)
+                   IF WS-GRP-SEEN-COUNT (GRP-IDX SEEN-IDX) = 0
+                       ADD 1 TO WS-GAP-CNT
+                       PERFORM 3200-PRINT-GAP
+                   ELSE
+                       IF WS-GRP-SEEN-COUNT (GRP-IDX SEEN-IDX) > 1
+                           ADD 1 TO WS-DUP-CNT
+                           PERFORM 3300-PRINT-DUPLICATE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+       3100-PRINT-GROUP-HEADING.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-GRP-BROKER-ID (GRP-IDX) TO H-BROKER-ID
+           MOVE WS-GRP-TX-DATE (GRP-IDX)   TO H-TX-DATE
+           MOVE RPT-GROUP-HEADING          TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       3200-PRINT-GAP.
+           MOVE SPACES     TO RPT-LINE
+           MOVE "GAP      " TO RPT-KIND
+           MOVE SEEN-IDX   TO RPT-SEQNO
+           MOVE ZERO       TO RPT-COUNT
+           MOVE RPT-EXCEPTION TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       3300-PRINT-DUPLICATE.
+           MOVE SPACES       TO RPT-LINE
+           MOVE "DUPLICATE" TO RPT-KIND
+           MOVE SEEN-IDX     TO RPT-SEQNO
+           MOVE WS-GRP-SEEN-COUNT (GRP-IDX SEEN-IDX) TO RPT-COUNT
+           MOVE RPT-EXCEPTION TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M02-FILE-IN
+           CLOSE SEQC-RPT
+           DISPLAY "M02SEQC GAPS=" WS-GAP-CNT
+               " DUPLICATES=" WS-DUP-CNT.
