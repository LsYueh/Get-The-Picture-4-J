@@ -0,0 +1,72 @@
+      * 檔案名稱：M05NAVH
+      *---------------------------------------------------------------
+      * 自 M05（FIELD-NAME = "ANCE"）擷取 ANNOUNCE-YMD、NAV、
+      * TOTAL-AV、BASE-VALUE，附加寫入各 ETF-ID 之 NAV 歷史檔
+      * （NAVHIST），累積時間序列，取代逐次重掃舊 M05 原始檔查趨勢
+      * 的作法。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05NAVH.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN   ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NAV-HIST-FILE ASSIGN TO "NAVHIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  NAV-HIST-FILE
+           RECORDING MODE IS F.
+           COPY "navhist.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+       01  WS-APPEND-CNT        PIC 9(07) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN EXTEND NAV-HIST-FILE
+           PERFORM 1100-READ-M05.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           IF FIELD-NAME OF M05 = "ANCE"
+               PERFORM 2100-APPEND-NAV-HISTORY
+           END-IF
+           PERFORM 1100-READ-M05.
+      *
+       2100-APPEND-NAV-HISTORY.
+           ADD 1 TO WS-APPEND-CNT
+           MOVE ETF-ID OF M05        TO NH-ETF-ID
+           MOVE ANNOUNCE-YMD         TO NH-ANNOUNCE-YMD
+           MOVE NAV                  TO NH-NAV
+           MOVE TOTAL-AV             TO NH-TOTAL-AV
+           MOVE BASE-VALUE           TO NH-BASE-VALUE
+           WRITE NAV-HIST-REC.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE NAV-HIST-FILE
+           DISPLAY "M05NAVH APPENDED=" WS-APPEND-CNT.
