@@ -0,0 +1,116 @@
+      * 檔案名稱：M05ANNC
+      *---------------------------------------------------------------
+      * 中英文公告合併
+      * 先將 M05 之 "COMT"（中文）暫存於表格，再讀 "CMEN"（英文），
+      * 依 ETF-ID/PUBLISH-DATE 配對，寫出中英對照公告檔，取代對外
+      * 公告頁自行讀兩種原始紀錄再比對的作法。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05ANNC.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN  ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANNC-FILE-OUT ASSIGN TO "M05ANNC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  ANNC-FILE-OUT
+           RECORDING MODE IS F.
+           COPY "m05annc.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+           05  WS-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  WS-FOUND               VALUE 'Y'.
+       01  WS-COMT-TABLE.
+           05  WS-COMT-CNT      PIC 9(04) VALUE ZERO.
+           05  WS-COMT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY COMT-IDX.
+               10  WS-COMT-ETF-ID   PIC X(06).
+               10  WS-COMT-DATE     PIC 9(08).
+               10  WS-COMT-VALUE    PIC X(126).
+       01  WS-MATCH-CNT         PIC 9(07) VALUE ZERO.
+       01  WS-UNMATCHED-CNT     PIC 9(07) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-COMT-TABLE
+           PERFORM 3000-MATCH-CMEN UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT ANNC-FILE-OUT.
+      *
+       2000-LOAD-COMT-TABLE.
+           PERFORM 2100-READ-M05
+           PERFORM UNTIL WS-EOF
+               IF FIELD-NAME OF M05 = "COMT"
+                   ADD 1 TO WS-COMT-CNT
+                   SET COMT-IDX TO WS-COMT-CNT
+                   MOVE ETF-ID OF M05       TO WS-COMT-ETF-ID (COMT-IDX)
+                   MOVE PUBLISH-DATE OF M05 TO WS-COMT-DATE (COMT-IDX)
+                   MOVE COMT-VALUE          TO WS-COMT-VALUE (COMT-IDX)
+               END-IF
+               PERFORM 2100-READ-M05
+           END-PERFORM
+           CLOSE M05-FILE-IN
+           OPEN INPUT M05-FILE-IN
+           MOVE "N" TO WS-EOF-SW
+           PERFORM 2100-READ-M05.
+      *
+       2100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+      *    重新從頭讀取 M05 以配對 CMEN 紀錄（原始檔為循序檔，需重掃）。
+       3000-MATCH-CMEN.
+           IF FIELD-NAME OF M05 = "CMEN"
+               PERFORM 3100-FIND-MATCHING-COMT
+               IF WS-FOUND
+                   PERFORM 3200-WRITE-ANNOUNCEMENT
+               ELSE
+                   ADD 1 TO WS-UNMATCHED-CNT
+               END-IF
+           END-IF
+           PERFORM 2100-READ-M05.
+      *
+       3100-FIND-MATCHING-COMT.
+           SET WS-FOUND-SW TO 'N'
+           PERFORM VARYING COMT-IDX FROM 1 BY 1
+                   UNTIL COMT-IDX > WS-COMT-CNT
+               IF WS-COMT-ETF-ID (COMT-IDX) = ETF-ID OF M05
+                  AND WS-COMT-DATE (COMT-IDX) = PUBLISH-DATE OF M05
+                   SET WS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       3200-WRITE-ANNOUNCEMENT.
+           ADD 1 TO WS-MATCH-CNT
+           MOVE ETF-ID OF M05       TO ANNC-ETF-ID
+           MOVE PUBLISH-DATE OF M05 TO ANNC-PUBLISH-DATE
+           MOVE WS-COMT-VALUE (COMT-IDX) TO ANNC-CHINESE
+           MOVE CMEN-VALUE          TO ANNC-ENGLISH
+           WRITE ANNC-REC.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE ANNC-FILE-OUT
+           DISPLAY "M05ANNC MATCHED=" WS-MATCH-CNT
+               " UNMATCHED-CMEN=" WS-UNMATCHED-CNT.
