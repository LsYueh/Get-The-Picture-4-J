@@ -0,0 +1,115 @@
+      * 檔案名稱：M05BSKV
+      *---------------------------------------------------------------
+      * 每日申購總價金差異檢核
+      * 就 M05 CTRL-DATA（FIELD-NAME="CTRL"）比較 BASKET-VALUE 與
+      * BASKET-VALUE-P（前一日）之差額，與檔案本身記載之
+      * DIFF-BASKET-VALUE-S/DIFF-BASKET-VALUE-9（正負號+絕對值）
+      * 互相比對，不一致時列印例外。作法比照 M05ISSV 之差異檢核。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05BSKV.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BSKV-RPT    ASSIGN TO "M05BRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  BSKV-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-COMPUTED-DIFF    PIC S9(14).
+       01  WS-STATED-DIFF      PIC S9(14).
+       01  WS-READ-CNT         PIC 9(05) VALUE ZERO.
+       01  WS-MISMATCH-CNT     PIC 9(05) VALUE ZERO.
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "BASKET-VALUE=".
+           05  RPT-BASKET-VALUE PIC Z(13)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(16) VALUE "BASKET-VALUE-P=".
+           05  RPT-BASKET-VALUE-P PIC Z(13)9.
+       01  RPT-DETAIL2.
+           05  FILLER          PIC X(06) VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "COMPUTED-DIFF=".
+           05  RPT-COMP-DIFF   PIC -(13)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(13) VALUE "STATED-DIFF=".
+           05  RPT-STATED-DIFF PIC -(13)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RPT-TIE-FLAG    PIC X(11).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT BSKV-RPT
+           MOVE "BASKET-VALUE DIFFERENTIAL TIE-OUT (M05 CTRL-DATA)"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M05.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           IF FIELD-NAME = "CTRL"
+               PERFORM 2100-CHECK-BASKET-VALUE
+           END-IF
+           PERFORM 1100-READ-M05.
+      *
+       2100-CHECK-BASKET-VALUE.
+           ADD 1 TO WS-READ-CNT
+           COMPUTE WS-COMPUTED-DIFF = BASKET-VALUE - BASKET-VALUE-P
+           IF DIFF-BASKET-VALUE-S = "-"
+               COMPUTE WS-STATED-DIFF = 0 - DIFF-BASKET-VALUE-9
+           ELSE
+               MOVE DIFF-BASKET-VALUE-9 TO WS-STATED-DIFF
+           END-IF
+           MOVE SPACES           TO RPT-LINE
+           MOVE ETF-ID OF M05     TO RPT-ETF-ID
+           MOVE BASKET-VALUE      TO RPT-BASKET-VALUE
+           MOVE BASKET-VALUE-P    TO RPT-BASKET-VALUE-P
+           MOVE RPT-DETAIL        TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES            TO RPT-LINE
+           MOVE WS-COMPUTED-DIFF  TO RPT-COMP-DIFF
+           MOVE WS-STATED-DIFF    TO RPT-STATED-DIFF
+           IF WS-COMPUTED-DIFF = WS-STATED-DIFF
+               MOVE "TIES OUT"    TO RPT-TIE-FLAG
+           ELSE
+               MOVE "*MISMATCH*"  TO RPT-TIE-FLAG
+               ADD 1 TO WS-MISMATCH-CNT
+           END-IF
+           MOVE RPT-DETAIL2       TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE BSKV-RPT
+           DISPLAY "M05BSKV RECORDS=" WS-READ-CNT
+               " MISMATCHES=" WS-MISMATCH-CNT.
