@@ -0,0 +1,94 @@
+      * 檔案名稱：M05SUSP
+      *---------------------------------------------------------------
+      * 成分股暫停交易警示
+      * 掃描 M05 OBJ-DATA（FIELD-NAME="OBJ "），列印 OBJ-SUSPEND
+      * 標記為暫停交易（'Y'）之成分股，供作業人員注意該股票是否
+      * 應排除於申購/買回籃子計算之外。
+      *---------------------------------------------------------------
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M05SUSP.
+       AUTHOR.     ETF-OPS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M05-FILE-IN ASSIGN TO "M05IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSP-RPT    ASSIGN TO "M05SRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M05-FILE-IN
+           RECORDING MODE IS F.
+           COPY "m05.cpy".
+      *
+       FD  SUSP-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE            PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+       01  WS-READ-CNT         PIC 9(05) VALUE ZERO.
+       01  WS-SUSPEND-CNT      PIC 9(05) VALUE ZERO.
+       01  RPT-DETAIL.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  FILLER          PIC X(08) VALUE "ETF-ID=".
+           05  RPT-ETF-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(08) VALUE "OBJ-ID=".
+           05  RPT-OBJ-ID      PIC X(06).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "OBJ-STOCK-NOS=".
+           05  RPT-OBJ-STOCK-NOS PIC Z(07)9.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(11) VALUE "OBJ-PRICE=".
+           05  RPT-OBJ-PRICE   PIC Z(5)9.9999.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "*** SUSPENDED".
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-M05 UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  M05-FILE-IN
+           OPEN OUTPUT SUSP-RPT
+           MOVE "SUSPENDED-CONSTITUENT ALERT (M05 OBJ-DATA)"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-M05.
+      *
+       1100-READ-M05.
+           READ M05-FILE-IN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2000-PROCESS-M05.
+           ADD 1 TO WS-READ-CNT
+           IF FIELD-NAME = "OBJ " AND OBJ-SUSPEND = "Y"
+               ADD 1 TO WS-SUSPEND-CNT
+               PERFORM 2100-WRITE-ALERT
+           END-IF
+           PERFORM 1100-READ-M05.
+      *
+       2100-WRITE-ALERT.
+           MOVE SPACES            TO RPT-LINE
+           MOVE ETF-ID OF M05      TO RPT-ETF-ID
+           MOVE OBJ-ID             TO RPT-OBJ-ID
+           MOVE OBJ-STOCK-NOS      TO RPT-OBJ-STOCK-NOS
+           MOVE OBJ-PRICE          TO RPT-OBJ-PRICE
+           MOVE RPT-DETAIL         TO RPT-LINE
+           WRITE RPT-LINE.
+      *
+       9000-TERMINATE.
+           CLOSE M05-FILE-IN
+           CLOSE SUSP-RPT
+           DISPLAY "M05SUSP RECORDS=" WS-READ-CNT
+               " SUSPENDED=" WS-SUSPEND-CNT.
