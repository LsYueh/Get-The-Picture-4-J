@@ -0,0 +1,8 @@
+      * 檔案名稱：M02ARBH（M02 套利部位歷史檔）
+      *---------------------------------------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  ARB-HIST-REC.  *> 每日套利賣空部位歷史紀錄（由 M02 累積）
+           05  ARBH-ETF-ID           PIC X(06).  *> ETF代號
+           05  ARBH-STKNO            PIC X(06).  *> 股票代號
+           05  ARBH-TX-DATE          PIC 9(08).  *> 申請日(西曆)
+           05  ARBH-ARBITRAGE-NOS    PIC 9(10).  *> 套利賣空部位
