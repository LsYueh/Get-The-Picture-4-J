@@ -0,0 +1,8 @@
+      * 檔案名稱：M05ANNC（中英對照公告檔）
+      *---------------------------------------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  ANNC-REC.  *> 由 M05 COMT + CMEN 配對組成之中英對照公告
+           05  ANNC-ETF-ID         PIC X(06).  *> 基金代號
+           05  ANNC-PUBLISH-DATE   PIC 9(08).  *> 處理日
+           05  ANNC-CHINESE        PIC X(126). *> 中文說明(COMT-VALUE)
+           05  ANNC-ENGLISH        PIC X(126). *> 英文說明(CMEN-VALUE)
