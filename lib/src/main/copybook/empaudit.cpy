@@ -0,0 +1,13 @@
+      *-------------------------------
+      * Employee Status-Change Audit Trail Record
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  EMP-AUDIT-REC.
+           05  EMPA-EMP-ID           PIC 9(5).
+           05  EMPA-CHANGE-DATE      PIC 9(8).
+           05  EMPA-BEFORE-STATUS    PIC X(01).
+           05  EMPA-AFTER-STATUS     PIC X(01).
+           05  EMPA-BEFORE-TYPE      PIC X(01).
+           05  EMPA-AFTER-TYPE       PIC X(01).
+           05  EMPA-BEFORE-LEVEL     PIC 9(01).
+           05  EMPA-AFTER-LEVEL      PIC 9(01).
