@@ -0,0 +1,11 @@
+      *-------------------------------
+      * ETF Reference Master Record
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  ETF-MASTER-REC.
+           05  ETFM-ETF-ID           PIC X(06).
+           05  ETFM-ETF-NAME         PIC X(30).
+           05  ETFM-LISTING-DATE     PIC 9(08).
+           05  ETFM-STATUS           PIC X(01).
+               88  ETFM-ACTIVE               VALUE 'A'.
+               88  ETFM-SUSPENDED            VALUE 'S'.
