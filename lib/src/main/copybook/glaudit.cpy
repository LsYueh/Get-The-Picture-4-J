@@ -0,0 +1,12 @@
+      *-------------------------------
+      * GL Posting Audit Trail Record
+      *-------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  GL-AUDIT-REC.
+           05  GLA-ORDER-ID          PIC 9(6).
+           05  GLA-CUSTOMER-ID       PIC 9(5).
+           05  GLA-POST-DATE         PIC 9(8).
+           05  GLA-BEFORE-BALANCE    PIC S9(7)V99 COMP-3.
+           05  GLA-AFTER-BALANCE     PIC S9(7)V99 COMP-3.
+           05  GLA-ORDER-AMOUNT      PIC S9(7)V99 COMP-3.
+           05  GLA-STATUS            PIC X(15).
