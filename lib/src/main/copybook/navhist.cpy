@@ -0,0 +1,9 @@
+      * 檔案名稱：NAVHIST（NAV 歷史檔）
+      *---------------------------------------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  NAV-HIST-REC. *> 每日淨值歷史紀錄（由 M05 ANCE-DATA 累積）
+           05  NH-ETF-ID           PIC X(06).  *> ETF代號
+           05  NH-ANNOUNCE-YMD     PIC 9(08).  *> 公告日
+           05  NH-NAV              PIC 9(5)V9(4). *> 單位淨值
+           05  NH-TOTAL-AV         PIC 9(18).  *> 總淨值
+           05  NH-BASE-VALUE       PIC 9(08).  *> 基本單位數
