@@ -0,0 +1,13 @@
+      * 檔案名稱：M05CKPT（M05 派工還原點檔）
+      *---------------------------------------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  M05-CKPT-REC.  *> 上次成功處理位置，供異常中斷後續跑
+           05  CKPT-PUBLISH-DATE   PIC 9(08).  *> 處理日
+           05  CKPT-PUBLISH-TIME   PIC 9(06).  *> 時間
+           05  CKPT-ETF-ID         PIC X(06).  *> 基金代號
+           05  CKPT-FIELD-NAME     PIC X(04).  *> 欄位名稱
+           05  CKPT-RECORD-CNT     PIC 9(09).  *> 已處理筆數
+      *    'I' = 中途寫入（真正的異常中斷還原點，下次執行應續跑）；
+      *    'C' = 正常跑畢後寫入，僅供稽核，不可作為續跑依據，否則
+      *    次日筆數較少的檔案會被整批誤判為「已處理過」而略過。
+           05  CKPT-STATUS         PIC X(01).  *> I=中斷 C=正常結束
