@@ -0,0 +1,18 @@
+      * 檔案名稱：M05VKEY（M05 索引查詢檔，VSAM KSDS 格式）
+      *---------------------------------------------------------------
+      * KEY 欄位集中排列於記錄最前，使 ETF-ID+FIELD-NAME+PUBLISH-DATE
+      * 可合併為單一連續 RECORD KEY - 三者於 M05 原始循序檔並非依此
+      * 順序相鄰。同一 ETF-ID/FIELD-NAME/PUBLISH-DATE 組合常見多筆
+      * （如同一籃子內多檔 OBJ 成份股），故另以 VKEY-SEQ（該筆於
+      * 所屬分組內的序號）併入 KEY 以維持唯一性。
+      *---------------------------------------------------------------
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  M05-VSAM-REC.
+           05  VKEY.
+               10  VKEY-ETF-ID           PIC X(06).  *> 基金代號
+               10  VKEY-FIELD-NAME       PIC X(04).  *> 欄位名稱
+               10  VKEY-PUBLISH-DATE     PIC 9(08).  *> 處理日
+               10  VKEY-SEQ              PIC 9(05).  *> 分組內序號
+           05  VDATA-PD-ID               PIC X(04).  *> 證商代號
+           05  VDATA-PUBLISH-TIME        PIC 9(06).  *> 時間
+           05  VDATA-FIELD-DATA          PIC X(126). *> (資料區)
