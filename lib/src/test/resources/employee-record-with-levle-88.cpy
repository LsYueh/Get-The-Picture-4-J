@@ -1,5 +1,6 @@
 |...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
        01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC 9(5).
            05 EMP-STATUS       PIC X.
                88 ACTIVE           VALUE 'A'.
                88 INACTIVE         VALUE 'I'.
