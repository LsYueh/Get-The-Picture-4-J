@@ -9,10 +9,11 @@
       *
        01 ORDER-RECORD.
            05 ORDER-ID           PIC 9(6).
+           05 ORDER-CUSTOMER-ID  PIC 9(5).
            05 ORDER-DATE         PIC 9(8).
            05 ORDER-AMOUNT       PIC S9(7)V99 COMP-3.
       *
        01 LONG-DESCRIPTION.
-           05 DESC-LINE          PIC X(50) VALUE
-               'THIS IS A VERY LONG DESCRIPTION THAT '
+           05 DESC-LINE          PIC X(99) VALUE
+               'THIS IS A VERY LONG DESCRIPTION THAT
       -        'NEEDS TO BE CONTINUED ACROSS MULTIPLE LINES'.
