@@ -0,0 +1,58 @@
+//M02M05JB JOB (ACCTNO),'M02/M05 DAILY INTAKE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* M02/M05 DAILY INTAKE JOB STREAM - RESTART/CHECKPOINT WRAPPER
+//*
+//* Steps run in fixed order: edit/validate the two daily feeds,
+//* then the M05 master dispatcher (M05DISP), which does its own
+//* record-level checkpoint/restart inside M05CKPT.CKPT.
+//*
+//* TO RESTART A FAILED RUN:
+//*   Resubmit with RESTART=stepname (e.g. RESTART=STEP040) so
+//*   completed steps are skipped. STEP040 additionally restarts
+//*   itself mid-file from M05CKPT.CKPT - do NOT delete or
+//*   reallocate that dataset before resubmitting, or its restart
+//*   position is lost and the whole M05 feed will be reprocessed.
+//* COND=(4,LT) on each step stops the stream on the prior step's
+//* reject/error condition rather than running downstream steps
+//* against a feed that failed validation.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=M02EDIT
+//STEPLIB  DD   DSN=PROD.ETF.LOADLIB,DISP=SHR
+//M02IN    DD   DSN=PROD.ETF.M02.DAILY,DISP=SHR
+//M02OUT   DD   DSN=PROD.ETF.M02.EDITED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//M02ERPT  DD   DSN=PROD.ETF.M02EDIT.RPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=M02WNDW,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.ETF.LOADLIB,DISP=SHR
+//M02IN    DD   DSN=PROD.ETF.M02.EDITED,DISP=SHR
+//M05IN    DD   DSN=PROD.ETF.M05.DAILY,DISP=SHR
+//M02OUT   DD   DSN=PROD.ETF.M02.WNDWED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//M02WRPT  DD   DSN=PROD.ETF.M02WNDW.RPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=ETFVAL,COND=(4,LT,STEP020)
+//STEPLIB  DD   DSN=PROD.ETF.LOADLIB,DISP=SHR
+//ETFMSTR  DD   DSN=PROD.ETF.ETFMSTR,DISP=SHR
+//M02IN    DD   DSN=PROD.ETF.M02.WNDWED,DISP=SHR
+//M05IN    DD   DSN=PROD.ETF.M05.DAILY,DISP=SHR
+//ETFVRPT  DD   DSN=PROD.ETF.ETFVAL.RPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=M05DISP,COND=(4,LT,STEP030)
+//STEPLIB  DD   DSN=PROD.ETF.LOADLIB,DISP=SHR
+//M05IN    DD   DSN=PROD.ETF.M05.DAILY,DISP=SHR
+//M05CKPT  DD   DSN=PROD.ETF.M05CKPT.CKPT,DISP=SHR
+//M05DRPT  DD   DSN=PROD.ETF.M05DISP.RPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* PROD.ETF.M05CKPT.CKPT must be pre-allocated and kept between
+//* runs - see the restart note above.
+//*--------------------------------------------------------------
